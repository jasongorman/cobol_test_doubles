@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MEMBER-STATEMENT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEMBER-MASTER ASSIGN TO 'MEMBERMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MM-MEMBER-ID
+               FILE STATUS IS WS-MEMBER-MASTER-STATUS.
+
+           SELECT RENTAL-TRANSACTION ASSIGN TO 'RENTALTXN'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RT-KEY
+               FILE STATUS IS WS-RENTAL-TXN-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MEMBER-MASTER.
+       COPY 'member-master.cpy'.
+
+       FD  RENTAL-TRANSACTION.
+       COPY 'rental-transaction.cpy'.
+
+       WORKING-STORAGE SECTION.
+           01  WS-MEMBER-MASTER-STATUS PIC X(02).
+           01  WS-RENTAL-TXN-STATUS PIC X(02).
+           01  WS-MEMBER-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88  END-OF-MEMBERS          VALUE 'Y'.
+           01  WS-RENTAL-EOF-SWITCH PIC X(01).
+               88  END-OF-MEMBER-RENTALS   VALUE 'Y'.
+           01  WS-CURRENT-DATE     PIC X(21).
+           01  WS-TODAY-CCYYMMDD   PIC 9(8).
+           01  WS-PERIOD-START     PIC 9(8).
+           01  WS-PERIOD-END       PIC 9(8).
+           01  WS-RENTAL-COUNT     PIC 9(5).
+           01  WS-RENTAL-TOTAL     PIC 9(5)V9(2).
+           01  WS-LATE-FEE-TOTAL   PIC 9(5)V9(2).
+           01  WS-RENTAL-TOTAL-EDIT PIC ZZZZ9.99.
+           01  WS-LATE-FEE-TOTAL-EDIT PIC ZZZZ9.99.
+           01  WS-ACCOUNT-BALANCE-EDIT PIC ZZZZ9.99.
+           01  WS-STATEMENT-SUBJECT PIC X(100).
+           01  WS-MEMBERS-PROCESSED PIC 9(7) COMP VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM DETERMINE-PERIOD.
+           PERFORM OPEN-FILES.
+           PERFORM READ-NEXT-MEMBER.
+           PERFORM PROCESS-ONE-MEMBER UNTIL END-OF-MEMBERS.
+           PERFORM CLOSE-FILES.
+           CALL 'CLOSE-SEND-MAIL'.
+           DISPLAY 'MEMBER-STATEMENT: MEMBERS ' WS-MEMBERS-PROCESSED.
+           GOBACK.
+
+       DETERMINE-PERIOD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CURRENT-DATE(1:8) TO WS-TODAY-CCYYMMDD.
+           MOVE WS-TODAY-CCYYMMDD TO WS-PERIOD-END.
+           STRING WS-TODAY-CCYYMMDD(1:6) '01' INTO WS-PERIOD-START.
+
+       OPEN-FILES.
+           OPEN INPUT MEMBER-MASTER.
+           OPEN INPUT RENTAL-TRANSACTION.
+
+       READ-NEXT-MEMBER.
+           READ MEMBER-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-MEMBER-EOF-SWITCH
+           END-READ.
+
+       PROCESS-ONE-MEMBER.
+           MOVE 0 TO WS-RENTAL-COUNT.
+           MOVE 0 TO WS-RENTAL-TOTAL.
+           MOVE 0 TO WS-LATE-FEE-TOTAL.
+           PERFORM SUMMARIZE-MEMBER-RENTALS.
+           PERFORM SEND-STATEMENT.
+           ADD 1 TO WS-MEMBERS-PROCESSED.
+           PERFORM READ-NEXT-MEMBER.
+
+       SUMMARIZE-MEMBER-RENTALS.
+           MOVE 'N' TO WS-RENTAL-EOF-SWITCH.
+           MOVE MM-MEMBER-ID TO RT-MEMBER-ID.
+           MOVE LOW-VALUES TO RT-IMDB-ID.
+           MOVE ZEROS TO RT-RENTAL-DATE.
+           START RENTAL-TRANSACTION KEY IS NOT LESS THAN RT-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-RENTAL-EOF-SWITCH
+           END-START.
+           IF NOT END-OF-MEMBER-RENTALS THEN
+               PERFORM READ-NEXT-MEMBER-RENTAL
+               PERFORM ACCUMULATE-ONE-RENTAL UNTIL END-OF-MEMBER-RENTALS
+           END-IF.
+
+       READ-NEXT-MEMBER-RENTAL.
+           READ RENTAL-TRANSACTION NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-RENTAL-EOF-SWITCH
+               NOT AT END
+                   IF RT-MEMBER-ID NOT = MM-MEMBER-ID
+                       MOVE 'Y' TO WS-RENTAL-EOF-SWITCH
+                   END-IF
+           END-READ.
+
+       ACCUMULATE-ONE-RENTAL.
+           IF RT-RENTAL-DATE >= WS-PERIOD-START
+                   AND RT-RENTAL-DATE <= WS-PERIOD-END THEN
+               ADD 1 TO WS-RENTAL-COUNT
+               ADD RT-RATE TO WS-RENTAL-TOTAL
+               IF RT-LATE-FEE-POSTED THEN
+                   ADD RT-LATE-FEE TO WS-LATE-FEE-TOTAL
+               END-IF
+           END-IF.
+           PERFORM READ-NEXT-MEMBER-RENTAL.
+
+       SEND-STATEMENT.
+           MOVE WS-RENTAL-TOTAL TO WS-RENTAL-TOTAL-EDIT.
+           MOVE WS-LATE-FEE-TOTAL TO WS-LATE-FEE-TOTAL-EDIT.
+           MOVE MM-ACCOUNT-BALANCE TO WS-ACCOUNT-BALANCE-EDIT.
+           MOVE SPACES TO WS-STATEMENT-SUBJECT.
+           STRING 'Statement - Rentals: ' WS-RENTAL-COUNT
+               ' Charges: ' WS-RENTAL-TOTAL-EDIT
+               ' Late Fees: ' WS-LATE-FEE-TOTAL-EDIT
+               ' Balance: ' WS-ACCOUNT-BALANCE-EDIT
+           INTO WS-STATEMENT-SUBJECT
+           END-STRING.
+           CALL 'SEND-MAIL' USING MM-EMAIL, WS-STATEMENT-SUBJECT.
+
+       CLOSE-FILES.
+           CLOSE MEMBER-MASTER.
+           CLOSE RENTAL-TRANSACTION.
+
+       END PROGRAM MEMBER-STATEMENT.
