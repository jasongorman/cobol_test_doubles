@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIRECTOR-SPOTLIGHT-ALERT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACQUISITIONS ASSIGN TO 'ACQUISIT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TITLE-MASTER ASSIGN TO 'TITLEMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TM-IMDB-ID
+               FILE STATUS IS WS-TITLE-MASTER-STATUS.
+
+           SELECT RENTAL-TRANSACTION ASSIGN TO 'RENTALTXN'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS RT-KEY
+               FILE STATUS IS WS-RENTAL-TXN-STATUS.
+
+           SELECT MEMBER-MASTER ASSIGN TO 'MEMBERMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MM-MEMBER-ID
+               FILE STATUS IS WS-MEMBER-MASTER-STATUS.
+
+           SELECT SPOTLIGHT-LOG ASSIGN TO 'SPOTLIGHTLOG'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SL-KEY
+               FILE STATUS IS WS-SPOTLIGHT-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACQUISITIONS.
+       COPY 'acquisitions.cpy'.
+
+       FD  TITLE-MASTER.
+       COPY 'title-master.cpy'.
+
+       FD  RENTAL-TRANSACTION.
+       COPY 'rental-transaction.cpy'.
+
+       FD  MEMBER-MASTER.
+       COPY 'member-master.cpy'.
+
+       FD  SPOTLIGHT-LOG.
+       COPY 'spotlight-log.cpy'.
+
+       WORKING-STORAGE SECTION.
+           01  WS-TITLE-MASTER-STATUS PIC X(02).
+           01  WS-RENTAL-TXN-STATUS PIC X(02).
+           01  WS-MEMBER-MASTER-STATUS PIC X(02).
+           01  WS-SPOTLIGHT-LOG-STATUS PIC X(02).
+           01  WS-ACQ-EOF-SWITCH   PIC X(01) VALUE 'N'.
+               88  END-OF-ACQUISITIONS     VALUE 'Y'.
+           01  WS-TITLE-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88  END-OF-TITLES           VALUE 'Y'.
+           01  WS-RENTAL-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88  END-OF-RENTALS          VALUE 'Y'.
+           01  WS-MEMBER-FOUND-SWITCH PIC X(01).
+               88  WS-MEMBER-FOUND         VALUE 'Y'.
+           01  WS-ALREADY-ALERTED-SWITCH PIC X(01).
+               88  WS-ALREADY-ALERTED      VALUE 'Y'.
+           01  WS-CURRENT-DATE     PIC X(21).
+           01  WS-TITLE-COUNT      PIC 9(5) COMP VALUE 0.
+           01  WS-TITLE-TABLE-MAX  PIC 9(5) COMP VALUE 45000.
+           01  WS-TABLE-IDX        PIC 9(5) COMP.
+           01  WS-BACK-CATALOG-COUNT PIC 9(3) VALUE 0.
+           01  WS-BACK-CATALOG-TEXT PIC X(80).
+           01  WS-SPOTLIGHT-SUBJECT PIC X(100).
+           01  WS-TITLES-PROCESSED PIC 9(7) COMP VALUE 0.
+           01  WS-ALERTS-SENT      PIC 9(7) COMP VALUE 0.
+           01  TITLE-TABLE.
+               05  TITLE-ENTRY OCCURS 45000 TIMES
+                   ASCENDING KEY IS TT-IMDB-ID
+                   INDEXED BY TT-IDX.
+                   10  TT-IMDB-ID          PIC X(10).
+                   10  TT-TITLE            PIC X(30).
+                   10  TT-DIRECTOR         PIC X(30).
+                   10  TT-IS-BACK-CATALOG  PIC X(01).
+                       88  TT-IS-SPOTLIGHT-MATCH   VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           PERFORM LOAD-TITLE-TABLE.
+           PERFORM READ-NEXT-ACQUISITION.
+           PERFORM PROCESS-ONE-ACQUISITION UNTIL END-OF-ACQUISITIONS.
+           PERFORM CLOSE-FILES.
+           CALL 'CLOSE-SEND-MAIL'.
+           DISPLAY 'DIRECTOR-SPOTLIGHT-ALERT: TITLES '
+               WS-TITLES-PROCESSED ' ALERTS SENT ' WS-ALERTS-SENT.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT ACQUISITIONS.
+           OPEN INPUT TITLE-MASTER.
+           OPEN INPUT MEMBER-MASTER.
+           PERFORM OPEN-SPOTLIGHT-LOG.
+
+       OPEN-SPOTLIGHT-LOG.
+           OPEN I-O SPOTLIGHT-LOG.
+           IF WS-SPOTLIGHT-LOG-STATUS = '35' THEN
+               OPEN OUTPUT SPOTLIGHT-LOG
+               CLOSE SPOTLIGHT-LOG
+               OPEN I-O SPOTLIGHT-LOG
+           END-IF.
+
+       LOAD-TITLE-TABLE.
+           PERFORM READ-NEXT-TITLE.
+           PERFORM ADD-TITLE-TO-TABLE UNTIL END-OF-TITLES.
+
+       READ-NEXT-TITLE.
+           READ TITLE-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-TITLE-EOF-SWITCH
+           END-READ.
+
+       ADD-TITLE-TO-TABLE.
+           IF WS-TITLE-COUNT >= WS-TITLE-TABLE-MAX THEN
+               DISPLAY 'DIRECTOR-SPOTLIGHT-ALERT: TITLE-TABLE FULL AT '
+                   WS-TITLE-TABLE-MAX
+                   ' TITLES - REMAINING CATALOG NOT LOADED'
+               MOVE 'Y' TO WS-TITLE-EOF-SWITCH
+           ELSE
+               ADD 1 TO WS-TITLE-COUNT
+               MOVE TM-IMDB-ID TO TT-IMDB-ID(WS-TITLE-COUNT)
+               MOVE TM-TITLE TO TT-TITLE(WS-TITLE-COUNT)
+               MOVE TM-DIRECTOR TO TT-DIRECTOR(WS-TITLE-COUNT)
+               MOVE 'N' TO TT-IS-BACK-CATALOG(WS-TITLE-COUNT)
+               PERFORM READ-NEXT-TITLE
+           END-IF.
+
+       READ-NEXT-ACQUISITION.
+           READ ACQUISITIONS
+               AT END
+                   MOVE 'Y' TO WS-ACQ-EOF-SWITCH
+           END-READ.
+
+       PROCESS-ONE-ACQUISITION.
+           MOVE 0 TO WS-BACK-CATALOG-COUNT.
+           MOVE SPACES TO WS-BACK-CATALOG-TEXT.
+           PERFORM FIND-BACK-CATALOG-ENTRY
+               VARYING WS-TABLE-IDX FROM 1 BY 1
+               UNTIL WS-TABLE-IDX > WS-TITLE-COUNT.
+           IF WS-BACK-CATALOG-COUNT > 0 THEN
+               PERFORM ALERT-INTERESTED-MEMBERS
+           END-IF.
+           ADD 1 TO WS-TITLES-PROCESSED.
+           PERFORM READ-NEXT-ACQUISITION.
+
+       FIND-BACK-CATALOG-ENTRY.
+           MOVE 'N' TO TT-IS-BACK-CATALOG(WS-TABLE-IDX).
+           IF TT-DIRECTOR(WS-TABLE-IDX) = ACQ-DIRECTOR
+                   AND TT-IMDB-ID(WS-TABLE-IDX) NOT = ACQ-IMDB-ID THEN
+               MOVE 'Y' TO TT-IS-BACK-CATALOG(WS-TABLE-IDX)
+               ADD 1 TO WS-BACK-CATALOG-COUNT
+               PERFORM APPEND-BACK-CATALOG-TITLE
+           END-IF.
+
+       APPEND-BACK-CATALOG-TITLE.
+           IF WS-BACK-CATALOG-COUNT = 1 THEN
+               MOVE FUNCTION TRIM(TT-TITLE(WS-TABLE-IDX))
+                   TO WS-BACK-CATALOG-TEXT
+           ELSE
+               STRING FUNCTION TRIM(WS-BACK-CATALOG-TEXT) ', '
+                   FUNCTION TRIM(TT-TITLE(WS-TABLE-IDX))
+                   INTO WS-BACK-CATALOG-TEXT
+               END-STRING
+           END-IF.
+
+       ALERT-INTERESTED-MEMBERS.
+           MOVE 'N' TO WS-RENTAL-EOF-SWITCH.
+           OPEN INPUT RENTAL-TRANSACTION.
+           PERFORM READ-NEXT-RENTAL.
+           PERFORM CHECK-ONE-RENTAL UNTIL END-OF-RENTALS.
+           CLOSE RENTAL-TRANSACTION.
+
+       READ-NEXT-RENTAL.
+           READ RENTAL-TRANSACTION NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-RENTAL-EOF-SWITCH
+           END-READ.
+
+       CHECK-ONE-RENTAL.
+           SEARCH ALL TITLE-ENTRY
+               WHEN TT-IMDB-ID(TT-IDX) = RT-IMDB-ID
+                   IF TT-IS-SPOTLIGHT-MATCH(TT-IDX) THEN
+                       PERFORM ALERT-ONE-MEMBER-IF-NEW
+                   END-IF
+           END-SEARCH.
+           PERFORM READ-NEXT-RENTAL.
+
+       ALERT-ONE-MEMBER-IF-NEW.
+           PERFORM CHECK-ALREADY-ALERTED.
+           IF NOT WS-ALREADY-ALERTED THEN
+               PERFORM LOOKUP-MEMBER
+               IF WS-MEMBER-FOUND THEN
+                   PERFORM SEND-SPOTLIGHT-ALERT
+                   PERFORM RECORD-SPOTLIGHT-ALERT-SENT
+                   ADD 1 TO WS-ALERTS-SENT
+               END-IF
+           END-IF.
+
+       CHECK-ALREADY-ALERTED.
+           MOVE 'N' TO WS-ALREADY-ALERTED-SWITCH.
+           MOVE RT-MEMBER-ID TO SL-MEMBER-ID.
+           MOVE ACQ-IMDB-ID TO SL-IMDB-ID.
+           READ SPOTLIGHT-LOG
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-ALREADY-ALERTED TO TRUE
+           END-READ.
+
+       LOOKUP-MEMBER.
+           MOVE 'N' TO WS-MEMBER-FOUND-SWITCH.
+           MOVE RT-MEMBER-ID TO MM-MEMBER-ID.
+           READ MEMBER-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-MEMBER-FOUND TO TRUE
+           END-READ.
+
+       SEND-SPOTLIGHT-ALERT.
+           MOVE SPACES TO WS-SPOTLIGHT-SUBJECT.
+           STRING 'If you liked ' FUNCTION TRIM(WS-BACK-CATALOG-TEXT)
+               ', check out ' FUNCTION TRIM(ACQ-DIRECTOR)
+               '''s new title: ' FUNCTION TRIM(ACQ-TITLE)
+               INTO WS-SPOTLIGHT-SUBJECT
+           END-STRING.
+           CALL 'SEND-MAIL' USING MM-EMAIL, WS-SPOTLIGHT-SUBJECT.
+
+       RECORD-SPOTLIGHT-ALERT-SENT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE RT-MEMBER-ID TO SL-MEMBER-ID.
+           MOVE ACQ-IMDB-ID TO SL-IMDB-ID.
+           MOVE WS-CURRENT-DATE TO SL-TIMESTAMP.
+           WRITE SPOTLIGHT-LOG-RECORD.
+
+       CLOSE-FILES.
+           CLOSE ACQUISITIONS.
+           CLOSE TITLE-MASTER.
+           CLOSE MEMBER-MASTER.
+           CLOSE SPOTLIGHT-LOG.
+
+       END PROGRAM DIRECTOR-SPOTLIGHT-ALERT.
