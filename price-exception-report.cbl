@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICE-EXCEPTION-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRICE-EXCEPTIONS ASSIGN TO 'PRICEEXC'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-REPORT ASSIGN TO 'PRICEEXCRPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRICE-EXCEPTIONS.
+       01  PRICE-EXCEPTION-RECORD.
+           05  PE-IMDB-ID          PIC X(10).
+           05  PE-TITLE            PIC X(30).
+           05  PE-REASON           PIC X(40).
+
+       FD  EXCEPTION-REPORT.
+       01  EXCEPTION-REPORT-LINE   PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           01  WS-EOF-SWITCH       PIC X(01) VALUE 'N'.
+               88  END-OF-EXCEPTIONS       VALUE 'Y'.
+           01  WS-OVERRIDE-SKIP-REASON PIC X(40) VALUE
+               'OVERRIDE ACTIVE - NOT REPRICED'.
+           01  WS-CURRENT-DATE     PIC X(21).
+           01  WS-EXCEPTION-COUNT  PIC 9(7) VALUE 0.
+           01  WS-OVERRIDE-SKIP-COUNT PIC 9(7) VALUE 0.
+           01  WS-REPORT-LINE      PIC X(100).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM READ-NEXT-EXCEPTION.
+           PERFORM WRITE-ONE-EXCEPTION-LINE UNTIL END-OF-EXCEPTIONS.
+           CLOSE PRICE-EXCEPTIONS.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           OPEN INPUT PRICE-EXCEPTIONS.
+           PERFORM WRITE-OVERRIDE-SECTION-HEADER.
+           PERFORM READ-NEXT-EXCEPTION.
+           PERFORM WRITE-ONE-OVERRIDE-LINE UNTIL END-OF-EXCEPTIONS.
+           PERFORM WRITE-REPORT-FOOTER.
+           PERFORM CLOSE-FILES.
+           DISPLAY 'PRICE-EXCEPTION-REPORT: EXCEPTIONS '
+               WS-EXCEPTION-COUNT ' OVERRIDE SKIPS '
+               WS-OVERRIDE-SKIP-COUNT.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT PRICE-EXCEPTIONS.
+           OPEN OUTPUT EXCEPTION-REPORT.
+
+       WRITE-REPORT-HEADER.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'DAILY PRICING EXCEPTIONS REPORT - RUN DATE '
+               WS-CURRENT-DATE(1:8)
+           INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE EXCEPTION-REPORT-LINE FROM WS-REPORT-LINE.
+
+       READ-NEXT-EXCEPTION.
+           READ PRICE-EXCEPTIONS
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       WRITE-ONE-EXCEPTION-LINE.
+           IF PE-REASON NOT = WS-OVERRIDE-SKIP-REASON THEN
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING PE-IMDB-ID ' ' PE-TITLE ' ' PE-REASON
+               INTO WS-REPORT-LINE
+               END-STRING
+               WRITE EXCEPTION-REPORT-LINE FROM WS-REPORT-LINE
+               ADD 1 TO WS-EXCEPTION-COUNT
+           END-IF.
+           PERFORM READ-NEXT-EXCEPTION.
+
+       WRITE-OVERRIDE-SECTION-HEADER.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING
+               'MANAGER OVERRIDES (INFORMATIONAL - NO ACTION NEEDED):'
+           INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE EXCEPTION-REPORT-LINE FROM WS-REPORT-LINE.
+
+       WRITE-ONE-OVERRIDE-LINE.
+           IF PE-REASON = WS-OVERRIDE-SKIP-REASON THEN
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING PE-IMDB-ID ' ' PE-TITLE ' ' PE-REASON
+               INTO WS-REPORT-LINE
+               END-STRING
+               WRITE EXCEPTION-REPORT-LINE FROM WS-REPORT-LINE
+               ADD 1 TO WS-OVERRIDE-SKIP-COUNT
+           END-IF.
+           PERFORM READ-NEXT-EXCEPTION.
+
+       WRITE-REPORT-FOOTER.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'TOTAL EXCEPTIONS: ' WS-EXCEPTION-COUNT
+               '  TOTAL OVERRIDE SKIPS: ' WS-OVERRIDE-SKIP-COUNT
+           INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE EXCEPTION-REPORT-LINE FROM WS-REPORT-LINE.
+
+       CLOSE-FILES.
+           CLOSE PRICE-EXCEPTIONS.
+           CLOSE EXCEPTION-REPORT.
+
+       END PROGRAM PRICE-EXCEPTION-REPORT.
