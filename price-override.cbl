@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICE-OVERRIDE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRICE-OVERRIDE-REQUESTS ASSIGN TO 'PRICEOVR'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TITLE-MASTER ASSIGN TO 'TITLEMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TM-IMDB-ID
+               FILE STATUS IS WS-TITLE-MASTER-STATUS.
+
+           SELECT PRICE-AUDIT ASSIGN TO 'PRICEAUDIT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PA-KEY
+               FILE STATUS IS WS-PRICE-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRICE-OVERRIDE-REQUESTS.
+       01  PRICE-OVERRIDE-REQUEST-RECORD.
+           05  POR-IMDB-ID         PIC X(10).
+           05  POR-PRICE           PIC 9(2)V9(2).
+           05  POR-REASON-CODE     PIC X(40).
+
+       FD  TITLE-MASTER.
+       COPY 'title-master.cpy'.
+
+       FD  PRICE-AUDIT.
+       COPY 'price-audit.cpy'.
+
+       WORKING-STORAGE SECTION.
+           01  WS-TITLE-MASTER-STATUS PIC X(02).
+           01  WS-PRICE-AUDIT-STATUS PIC X(02).
+           01  WS-EOF-SWITCH       PIC X(01) VALUE 'N'.
+               88  END-OF-OVERRIDE-REQUESTS VALUE 'Y'.
+           01  WS-TITLE-FOUND-SWITCH PIC X(01).
+               88  WS-TITLE-FOUND          VALUE 'Y'.
+           01  WS-CURRENT-DATE     PIC X(21).
+           01  WS-REQUESTS-READ    PIC 9(7) COMP VALUE 0.
+           01  WS-OVERRIDES-APPLIED PIC 9(7) COMP VALUE 0.
+           01  WS-REQUESTS-REJECTED PIC 9(7) COMP VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           PERFORM READ-NEXT-OVERRIDE-REQUEST.
+           PERFORM PROCESS-ONE-OVERRIDE-REQUEST
+               UNTIL END-OF-OVERRIDE-REQUESTS.
+           PERFORM CLOSE-FILES.
+           DISPLAY 'PRICE-OVERRIDE: REQUESTS READ ' WS-REQUESTS-READ
+               ' APPLIED ' WS-OVERRIDES-APPLIED
+               ' REJECTED ' WS-REQUESTS-REJECTED.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT PRICE-OVERRIDE-REQUESTS.
+           OPEN I-O TITLE-MASTER.
+           PERFORM OPEN-PRICE-AUDIT.
+
+       OPEN-PRICE-AUDIT.
+           OPEN I-O PRICE-AUDIT.
+           IF WS-PRICE-AUDIT-STATUS = '35' THEN
+               OPEN OUTPUT PRICE-AUDIT
+               CLOSE PRICE-AUDIT
+               OPEN I-O PRICE-AUDIT
+           END-IF.
+
+       READ-NEXT-OVERRIDE-REQUEST.
+           READ PRICE-OVERRIDE-REQUESTS
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-REQUESTS-READ
+           END-READ.
+
+       PROCESS-ONE-OVERRIDE-REQUEST.
+           MOVE 'N' TO WS-TITLE-FOUND-SWITCH.
+           MOVE POR-IMDB-ID TO TM-IMDB-ID.
+           READ TITLE-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-TITLE-FOUND TO TRUE
+           END-READ.
+           IF WS-TITLE-FOUND THEN
+               PERFORM APPLY-OVERRIDE
+           ELSE
+               ADD 1 TO WS-REQUESTS-REJECTED
+               DISPLAY 'PRICE-OVERRIDE: UNKNOWN TITLE ' POR-IMDB-ID
+           END-IF.
+           PERFORM READ-NEXT-OVERRIDE-REQUEST.
+
+       APPLY-OVERRIDE.
+           MOVE POR-PRICE TO TM-PRICE.
+           REWRITE TITLE-MASTER-RECORD.
+           PERFORM WRITE-OVERRIDE-AUDIT-RECORD.
+           ADD 1 TO WS-OVERRIDES-APPLIED.
+
+       WRITE-OVERRIDE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE TM-IMDB-ID TO PA-IMDB-ID.
+           MOVE WS-CURRENT-DATE TO PA-RUN-TIMESTAMP.
+           MOVE TM-RATING TO PA-RATING.
+           MOVE POR-PRICE TO PA-BASE-PRICE.
+           MOVE POR-PRICE TO PA-FINAL-PRICE.
+           MOVE SPACES TO PA-ADJUSTMENTS.
+           MOVE 'OVERRIDE' TO PA-PRICE-SOURCE.
+           MOVE POR-REASON-CODE TO PA-OVERRIDE-REASON.
+           WRITE PRICE-AUDIT-RECORD
+               INVALID KEY
+                   DISPLAY 'PRICE-OVERRIDE: DUPLICATE AUDIT KEY FOR '
+                       TM-IMDB-ID ' - AUDIT RECORD NOT WRITTEN'
+           END-WRITE.
+
+       CLOSE-FILES.
+           CLOSE PRICE-OVERRIDE-REQUESTS.
+           CLOSE TITLE-MASTER.
+           CLOSE PRICE-AUDIT.
+
+       END PROGRAM PRICE-OVERRIDE.
