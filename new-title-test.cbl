@@ -3,30 +3,125 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-           01  TITLE                   PIC X(30).
+           01  MOVIE-TITLE             PIC X(30).
            01  YEAR                    PIC 9(4).
            01  DIRECTOR                PIC X(30).
+           01  GENRE                   PIC X(12) VALUE 'ACTION'.
+           01  MEMBER-EMAIL            PIC X(40)
+                   VALUE 'ripley@weyland.com'.
+           01  MEMBER-PHONE            PIC X(12) VALUE '555-0100'.
+           01  ALERT-CHANNEL           PIC X(05) VALUE 'EMAIL'.
            01  EXPECTED-SUBJECT        PIC X(100).
            01  ACTUAL-SUBJECT EXTERNAL PIC X(100).
+           01  EXPECTED-SMS-TEXT       PIC X(40).
+           01  ACTUAL-SMS-TEXT EXTERNAL PIC X(40).
+           01  EXPECTED-SMS-TEXT-TXT   PIC X(100).
+           01  ACTUAL-SMS-TEXT-TXT     PIC X(100).
            01  SEND-MAIL               PIC X(30) VALUE 'SEND-MAIL-MOCK'.
+           01  SEND-SMS                PIC X(30) VALUE 'SEND-SMS-MOCK'.
+           01  SEND-MAIL-RECORDING     PIC X(30)
+                   VALUE 'SEND-MAIL-RECORDING-MOCK'.
+           01  OTHER-MEMBER-EMAIL      PIC X(40)
+                   VALUE 'hicks@colonialmarines.mil'.
+           01  RECORDED-MAIL-COUNT EXTERNAL PIC 9(3).
+           01  RECORDED-MAIL-TABLE EXTERNAL.
+               05  RECORDED-MAIL-ENTRY OCCURS 50 TIMES.
+                   10  RECORDED-RECIPIENT PIC X(40).
+                   10  RECORDED-SUBJECT   PIC X(100).
+           01  EXPECTED-RECORDED-COUNT PIC 9(2)V9(2).
+           01  ACTUAL-RECORDED-COUNT   PIC 9(2)V9(2).
+           01  EXPECTED-RECIPIENT-TXT  PIC X(100).
+           01  ACTUAL-RECIPIENT-TXT    PIC X(100).
        LINKAGE SECTION.
        COPY 'test-context.cpy'.
        PROCEDURE DIVISION USING TEST-CONTEXT.
        MAIN-PROCEDURE.
             PERFORM MEMBERS-ALERTED-TEST.
+            PERFORM MEMBERS-ALERTED-VIA-SMS-TEST.
+            PERFORM MULTIPLE-MEMBERS-ALERTED-TEST.
             GOBACK.
 
        MEMBERS-ALERTED-TEST.
-           MOVE 'The Abyss' TO TITLE.
+           MOVE 'The Abyss' TO MOVIE-TITLE.
            MOVE 1989 TO YEAR.
            MOVE 'James Cameron' TO DIRECTOR.
-           MOVE 'New Movie - The Abyss (1989), Dir: James Cameron' TO
-                   EXPECTED-SUBJECT.
+           MOVE 'EMAIL' TO ALERT-CHANNEL.
+           MOVE SPACES TO EXPECTED-SUBJECT.
+           STRING 'New Movie - The Abyss (1989), Dir: James Cameron'
+               ', Genre: ACTION'
+           INTO EXPECTED-SUBJECT
+           END-STRING.
 
-           CALL 'NEW-TITLE' USING TITLE, YEAR, DIRECTOR, SEND-MAIL.
+           CALL 'NEW-TITLE' USING MOVIE-TITLE, YEAR, DIRECTOR, GENRE,
+                                   MEMBER-EMAIL, MEMBER-PHONE,
+                                   ALERT-CHANNEL, SEND-MAIL, SEND-SMS.
 
            CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
                                'MEMBERS-ALERTED-TEST',
                                EXPECTED-SUBJECT, ACTUAL-SUBJECT.
 
+       MEMBERS-ALERTED-VIA-SMS-TEST.
+           MOVE 'The Abyss' TO MOVIE-TITLE.
+           MOVE 1989 TO YEAR.
+           MOVE 'James Cameron' TO DIRECTOR.
+           MOVE 'SMS' TO ALERT-CHANNEL.
+           MOVE SPACES TO EXPECTED-SMS-TEXT.
+           MOVE 'New: The Abyss (1989)' TO EXPECTED-SMS-TEXT.
+
+           CALL 'NEW-TITLE' USING MOVIE-TITLE, YEAR, DIRECTOR, GENRE,
+                                   MEMBER-EMAIL, MEMBER-PHONE,
+                                   ALERT-CHANNEL, SEND-MAIL, SEND-SMS.
+
+           MOVE SPACES TO EXPECTED-SMS-TEXT-TXT ACTUAL-SMS-TEXT-TXT.
+           MOVE EXPECTED-SMS-TEXT TO EXPECTED-SMS-TEXT-TXT.
+           MOVE ACTUAL-SMS-TEXT TO ACTUAL-SMS-TEXT-TXT.
+
+           CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
+                               'MEMBERS-ALERTED-VIA-SMS-TEST',
+                               EXPECTED-SMS-TEXT-TXT,
+                               ACTUAL-SMS-TEXT-TXT.
+
+       MULTIPLE-MEMBERS-ALERTED-TEST.
+           CALL 'RESET-MAIL-RECORDING'.
+
+           MOVE 'The Abyss' TO MOVIE-TITLE.
+           MOVE 1989 TO YEAR.
+           MOVE 'James Cameron' TO DIRECTOR.
+           MOVE 'EMAIL' TO ALERT-CHANNEL.
+
+           CALL 'NEW-TITLE' USING MOVIE-TITLE, YEAR, DIRECTOR, GENRE,
+                                   MEMBER-EMAIL, MEMBER-PHONE,
+                                   ALERT-CHANNEL, SEND-MAIL-RECORDING,
+                                   SEND-SMS.
+
+           CALL 'NEW-TITLE' USING MOVIE-TITLE, YEAR, DIRECTOR, GENRE,
+                                   OTHER-MEMBER-EMAIL, MEMBER-PHONE,
+                                   ALERT-CHANNEL, SEND-MAIL-RECORDING,
+                                   SEND-SMS.
+
+           MOVE 2 TO EXPECTED-RECORDED-COUNT.
+           MOVE 0 TO ACTUAL-RECORDED-COUNT.
+           MOVE RECORDED-MAIL-COUNT TO ACTUAL-RECORDED-COUNT.
+
+           CALL 'ASSERT-NUM-EQUAL' USING TEST-CONTEXT,
+                               'MULTIPLE-MEMBERS-ALERTED-TEST-COUNT',
+                               EXPECTED-RECORDED-COUNT,
+                               ACTUAL-RECORDED-COUNT.
+
+           MOVE SPACES TO EXPECTED-RECIPIENT-TXT ACTUAL-RECIPIENT-TXT.
+           MOVE MEMBER-EMAIL TO EXPECTED-RECIPIENT-TXT.
+           MOVE RECORDED-RECIPIENT(1) TO ACTUAL-RECIPIENT-TXT.
+
+           CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
+                        'MULTIPLE-MEMBERS-ALERTED-TEST-RECIPIENT-1',
+                        EXPECTED-RECIPIENT-TXT, ACTUAL-RECIPIENT-TXT.
+
+           MOVE SPACES TO EXPECTED-RECIPIENT-TXT ACTUAL-RECIPIENT-TXT.
+           MOVE OTHER-MEMBER-EMAIL TO EXPECTED-RECIPIENT-TXT.
+           MOVE RECORDED-RECIPIENT(2) TO ACTUAL-RECIPIENT-TXT.
+
+           CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
+                        'MULTIPLE-MEMBERS-ALERTED-TEST-RECIPIENT-2',
+                        EXPECTED-RECIPIENT-TXT, ACTUAL-RECIPIENT-TXT.
+
        END PROGRAM NEW-TITLE-TEST.
