@@ -3,21 +3,50 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  SUBJECT     PIC X(100) VALUE SPACES.
+       01  SMS-TEXT    PIC X(40) VALUE SPACES.
        LINKAGE SECTION.
-       01  TITLE       PIC X(30).
+       01  MOVIE-TITLE PIC X(30).
        01  YEAR        PIC 9(4).
        01  DIRECTOR    PIC X(30).
+       01  GENRE       PIC X(12).
+       01  MEMBER-EMAIL PIC X(40).
+       01  MEMBER-PHONE PIC X(12).
+       01  ALERT-CHANNEL PIC X(05).
        01  SEND-MAIL   PIC X(30).
-       PROCEDURE DIVISION USING TITLE, YEAR, DIRECTOR, SEND-MAIL.
+       01  SEND-SMS    PIC X(30).
+       PROCEDURE DIVISION USING MOVIE-TITLE, YEAR, DIRECTOR, GENRE,
+                                   MEMBER-EMAIL, MEMBER-PHONE,
+                                   ALERT-CHANNEL, SEND-MAIL, SEND-SMS.
        MAIN-PROCEDURE.
+           EVALUATE ALERT-CHANNEL
+               WHEN 'SMS'
+                   PERFORM SEND-SMS-NOTICE
+               WHEN OTHER
+                   PERFORM SEND-EMAIL-NOTICE
+           END-EVALUATE.
+           GOBACK.
+
+       SEND-EMAIL-NOTICE.
            STRING 'New Movie - '
-               FUNCTION TRIM(TITLE)
+               FUNCTION TRIM(MOVIE-TITLE)
                ' ('
                YEAR
                '), Dir: '
                FUNCTION TRIM(DIRECTOR)
+               ', Genre: '
+               FUNCTION TRIM(GENRE)
            INTO SUBJECT
            END-STRING.
-           CALL SEND-MAIL USING SUBJECT.
-           GOBACK.
+           CALL SEND-MAIL USING MEMBER-EMAIL, SUBJECT.
+
+       SEND-SMS-NOTICE.
+           STRING 'New: '
+               FUNCTION TRIM(MOVIE-TITLE)
+               ' ('
+               YEAR
+               ')'
+           INTO SMS-TEXT
+           END-STRING.
+           CALL SEND-SMS USING MEMBER-PHONE, SMS-TEXT.
+
        END PROGRAM NEW-TITLE.
