@@ -0,0 +1,12 @@
+      *****************************************************************
+      *    COPYBOOK:     ALERT-LOG.CPY
+      *    DESCRIPTION:  ONE RECORD PER NEW-TITLE ALERT ACTUALLY SENT,
+      *                  KEYED BY MEMBER/TITLE SO A RESTARTED
+      *                  NEW-TITLE-BATCH RUN CAN TELL WHO IT ALREADY
+      *                  NOTIFIED AND SKIP THEM.
+      *****************************************************************
+       01  ALERT-LOG-RECORD.
+           05  AL-KEY.
+               10  AL-MEMBER-ID        PIC X(08).
+               10  AL-IMDB-ID          PIC X(10).
+           05  AL-TIMESTAMP            PIC X(21).
