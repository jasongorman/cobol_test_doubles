@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FETCH-RATING-CACHED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATING-CACHE ASSIGN TO 'RATINGCACHE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RC-IMDB-ID
+               FILE STATUS IS WS-CACHE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RATING-CACHE.
+       COPY 'rating-cache.cpy'.
+
+       WORKING-STORAGE SECTION.
+           01  WS-CACHE-STATUS     PIC X(02).
+           01  WS-CACHE-OPEN-SWITCH PIC X(01) VALUE 'N'.
+               88  WS-CACHE-IS-OPEN        VALUE 'Y'.
+           01  WS-CURRENT-DATE     PIC X(21).
+           01  WS-TODAY-CCYYMMDD   PIC 9(8).
+           01  WS-DAYS-SINCE-FETCH PIC S9(6) COMP.
+           01  WS-PROVIDER-STATUS  PIC X(02).
+           01  WS-RETRY-COUNT      PIC 9(1) COMP.
+           01  WS-MAX-RETRIES      PIC 9(1) VALUE 3.
+           01  WS-BACKOFF-CYCLES   PIC 9(7) COMP.
+           01  WS-BACKOFF-SPIN     PIC 9(7) COMP.
+           01  WS-PROVIDER-OK-SWITCH PIC X(01).
+               88  WS-PROVIDER-CALL-OK     VALUE 'Y'.
+       LINKAGE SECTION.
+       COPY 'rating-params.cpy'.
+       PROCEDURE DIVISION USING IMDB-ID, RATING.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-CACHE-IF-NEEDED.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CURRENT-DATE(1:8) TO WS-TODAY-CCYYMMDD.
+           MOVE IMDB-ID TO RC-IMDB-ID.
+
+           READ RATING-CACHE
+               INVALID KEY
+                   PERFORM FETCH-FOR-NEW-TITLE
+               NOT INVALID KEY
+                   PERFORM CHECK-CACHE-FRESHNESS
+           END-READ.
+
+           GOBACK.
+
+       FETCH-FOR-NEW-TITLE.
+           PERFORM ATTEMPT-PROVIDER-FETCH.
+           IF WS-PROVIDER-CALL-OK THEN
+               MOVE RATING TO RC-RATING
+               MOVE WS-TODAY-CCYYMMDD TO RC-LAST-FETCHED-DATE
+               PERFORM INSERT-CACHE-RECORD
+           ELSE
+               MOVE 0 TO RATING
+           END-IF.
+
+       CHECK-CACHE-FRESHNESS.
+           COMPUTE WS-DAYS-SINCE-FETCH =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-CCYYMMDD) -
+               FUNCTION INTEGER-OF-DATE(RC-LAST-FETCHED-DATE).
+
+           IF WS-DAYS-SINCE-FETCH >= 7 THEN
+               PERFORM ATTEMPT-PROVIDER-FETCH
+               IF WS-PROVIDER-CALL-OK THEN
+                   MOVE RATING TO RC-RATING
+                   MOVE WS-TODAY-CCYYMMDD TO RC-LAST-FETCHED-DATE
+                   PERFORM UPDATE-CACHE-RECORD
+               ELSE
+                   MOVE RC-RATING TO RATING
+               END-IF
+           ELSE
+               MOVE RC-RATING TO RATING
+           END-IF.
+
+       ATTEMPT-PROVIDER-FETCH.
+           MOVE 0 TO WS-RETRY-COUNT.
+           MOVE 'N' TO WS-PROVIDER-OK-SWITCH.
+           PERFORM CALL-RATING-PROVIDER UNTIL WS-PROVIDER-CALL-OK
+               OR WS-RETRY-COUNT >= WS-MAX-RETRIES.
+
+       CALL-RATING-PROVIDER.
+           ADD 1 TO WS-RETRY-COUNT.
+           CALL 'RATING-PROVIDER' USING IMDB-ID, RATING,
+                                   WS-PROVIDER-STATUS.
+           IF WS-PROVIDER-STATUS = '00' THEN
+               SET WS-PROVIDER-CALL-OK TO TRUE
+           ELSE
+               IF WS-RETRY-COUNT < WS-MAX-RETRIES THEN
+                   PERFORM BACKOFF-WAIT
+               END-IF
+           END-IF.
+
+       BACKOFF-WAIT.
+           COMPUTE WS-BACKOFF-CYCLES = WS-RETRY-COUNT * 250000.
+           PERFORM SPIN-ONE-CYCLE
+               VARYING WS-BACKOFF-SPIN FROM 1 BY 1
+               UNTIL WS-BACKOFF-SPIN > WS-BACKOFF-CYCLES.
+
+       SPIN-ONE-CYCLE.
+           CONTINUE.
+
+       INSERT-CACHE-RECORD.
+           MOVE IMDB-ID TO RC-IMDB-ID.
+           WRITE RATING-CACHE-RECORD.
+
+       UPDATE-CACHE-RECORD.
+           REWRITE RATING-CACHE-RECORD.
+
+       OPEN-CACHE-IF-NEEDED.
+           IF NOT WS-CACHE-IS-OPEN THEN
+               OPEN I-O RATING-CACHE
+               IF WS-CACHE-STATUS = '35' THEN
+                   OPEN OUTPUT RATING-CACHE
+                   CLOSE RATING-CACHE
+                   OPEN I-O RATING-CACHE
+               END-IF
+               SET WS-CACHE-IS-OPEN TO TRUE
+           END-IF.
+
+       ENTRY 'CLOSE-RATING-CACHE'.
+           IF WS-CACHE-IS-OPEN THEN
+               CLOSE RATING-CACHE
+               MOVE 'N' TO WS-CACHE-OPEN-SWITCH
+           END-IF.
+           GOBACK.
+
+       END PROGRAM FETCH-RATING-CACHED.
