@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEND-SMS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SMS-QUEUE ASSIGN TO 'SMSQUEUE'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SMS-QUEUE.
+       COPY 'sms-queue.cpy'.
+
+       WORKING-STORAGE SECTION.
+           01  WS-QUEUE-OPEN-SWITCH PIC X(01) VALUE 'N'.
+               88  WS-QUEUE-IS-OPEN        VALUE 'Y'.
+       LINKAGE SECTION.
+           01  MEMBER-PHONE PIC X(12).
+           01  SMS-TEXT     PIC X(40).
+       PROCEDURE DIVISION USING MEMBER-PHONE, SMS-TEXT.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-QUEUE-IF-NEEDED.
+           MOVE MEMBER-PHONE TO SQ-PHONE.
+           MOVE SMS-TEXT TO SQ-TEXT.
+           WRITE SMS-QUEUE-RECORD.
+           GOBACK.
+
+       OPEN-QUEUE-IF-NEEDED.
+           IF NOT WS-QUEUE-IS-OPEN THEN
+               OPEN OUTPUT SMS-QUEUE
+               SET WS-QUEUE-IS-OPEN TO TRUE
+           END-IF.
+
+       ENTRY 'CLOSE-SEND-SMS'.
+           IF WS-QUEUE-IS-OPEN THEN
+               CLOSE SMS-QUEUE
+               MOVE 'N' TO WS-QUEUE-OPEN-SWITCH
+           END-IF.
+           GOBACK.
+
+       END PROGRAM SEND-SMS.
