@@ -2,21 +2,206 @@
        PROGRAM-ID. PRICE-MOVIE.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-           01  RATING          PIC 9(1)V9(1).
+           01  RATING              PIC 9(1)V9(1).
+           01  WS-DAYS-SINCE-RELEASE PIC S9(6) COMP.
+           01  WS-ROUNDED-DOLLARS PIC 9(3).
+           01  WS-ADJUSTMENT-CODE PIC X(15).
+           01  WS-RENTAL-DATE-INTEGER PIC S9(9) COMP.
+           01  WS-DAY-OF-WEEK-MOD  PIC 9(1).
+           01  WS-RENTAL-MONTH-DAY PIC 9(4).
+           01  HOLIDAY-CALENDAR.
+               05  FILLER          PIC 9(4) VALUE 0101.
+               05  FILLER          PIC 9(4) VALUE 0704.
+               05  FILLER          PIC 9(4) VALUE 1225.
+               05  FILLER          PIC 9(4) VALUE 1231.
+           01  HOLIDAY-TABLE REDEFINES HOLIDAY-CALENDAR.
+               05  HOLIDAY-MONTH-DAY OCCURS 4 TIMES
+                   INDEXED BY HOLIDAY-IDX PIC 9(4).
+           01  CURRENCY-RATE-CALENDAR.
+               05  FILLER          PIC X(3) VALUE 'USD'.
+               05  FILLER          PIC 9(1)V9(4) VALUE 1.0000.
+               05  FILLER          PIC X(3) VALUE 'EUR'.
+               05  FILLER          PIC 9(1)V9(4) VALUE 0.9200.
+               05  FILLER          PIC X(3) VALUE 'GBP'.
+               05  FILLER          PIC 9(1)V9(4) VALUE 0.7900.
+               05  FILLER          PIC X(3) VALUE 'CAD'.
+               05  FILLER          PIC 9(1)V9(4) VALUE 1.3500.
+               05  FILLER          PIC X(3) VALUE 'AUD'.
+               05  FILLER          PIC 9(1)V9(4) VALUE 1.5200.
+           01  CURRENCY-RATE-TABLE REDEFINES CURRENCY-RATE-CALENDAR.
+               05  CURRENCY-RATE-ENTRY OCCURS 5 TIMES
+                   INDEXED BY CURRENCY-IDX.
+                   10  CURRENCY-CODE-ENTRY PIC X(3).
+                   10  CURRENCY-EXCHANGE-RATE PIC 9(1)V9(4).
        LINKAGE SECTION.
            01  IMDB-ID         PIC X(10).
            01  RENTAL-PRICE    PIC 9(2)V9(2).
            01  FETCH-RATING    PIC X(20).
-       PROCEDURE DIVISION USING IMDB-ID, RENTAL-PRICE, FETCH-RATING.
+           01  RELEASE-DATE    PIC 9(8).
+           01  UNRATED-FLAG    PIC X(01).
+               88  TITLE-IS-UNRATED        VALUE 'Y'.
+           01  MEMBER-TIER     PIC X(10).
+           01  GENRE           PIC X(12).
+           01  BASE-PRICE      PIC 9(2)V9(2).
+           01  ADJUSTMENTS-APPLIED PIC X(60).
+           01  RATING-USED     PIC 9(1)V9(1).
+           01  RENTAL-DATE     PIC 9(8).
+           01  RENTAL-DAYS     PIC 9(3).
+           01  CURRENCY-CODE   PIC X(03).
+       PROCEDURE DIVISION USING IMDB-ID, RENTAL-PRICE, FETCH-RATING,
+                                   RELEASE-DATE, UNRATED-FLAG,
+                                   MEMBER-TIER, GENRE, BASE-PRICE,
+                                   ADJUSTMENTS-APPLIED, RATING-USED,
+                                   RENTAL-DATE, RENTAL-DAYS,
+                                   CURRENCY-CODE.
        MAIN-PROCEDURE.
+           MOVE SPACES TO ADJUSTMENTS-APPLIED.
            CALL FETCH-RATING USING IMDB-ID, RATING.
-           MOVE 4.95 TO RENTAL-PRICE.
+           MOVE RATING TO RATING-USED.
+           PERFORM DETERMINE-BASE-PRICE-BY-GENRE.
+           MOVE RENTAL-PRICE TO BASE-PRICE.
+           MOVE 'N' TO UNRATED-FLAG.
 
-           IF RATING > 7.0 THEN
-               ADD 1.0 TO RENTAL-PRICE.
+           IF RATING = ZERO THEN
+               SET TITLE-IS-UNRATED TO TRUE
+           ELSE
+               IF RATING > 7.0 THEN
+                   ADD 1.0 TO RENTAL-PRICE
+                   MOVE 'HIGH-RATING' TO WS-ADJUSTMENT-CODE
+                   PERFORM APPEND-ADJUSTMENT
+               END-IF
 
-           IF RATING < 4 THEN
-               SUBTRACT 1.0 FROM RENTAL-PRICE.
+               IF RATING < 4 THEN
+                   SUBTRACT 1.0 FROM RENTAL-PRICE
+                   MOVE 'LOW-RATING' TO WS-ADJUSTMENT-CODE
+                   PERFORM APPEND-ADJUSTMENT
+               END-IF
+           END-IF.
+
+           PERFORM APPLY-NEW-RELEASE-SURCHARGE.
+           PERFORM APPLY-MEMBER-LOYALTY-DISCOUNT.
+           PERFORM ROUND-TO-NINETY-NINE-CENTS.
+           PERFORM APPLY-RENTAL-DURATION-PRICING.
+           PERFORM ROUND-TO-NINETY-NINE-CENTS.
+           PERFORM APPLY-WEEKEND-HOLIDAY-SURCHARGE.
+           PERFORM APPLY-CURRENCY-CONVERSION.
 
            GOBACK.
+
+       DETERMINE-BASE-PRICE-BY-GENRE.
+           EVALUATE GENRE
+               WHEN 'CLASSIC'
+               WHEN 'DOCUMENTARY'
+                   MOVE 3.95 TO RENTAL-PRICE
+               WHEN 'ACTION'
+               WHEN 'BLOCKBUSTER'
+                   MOVE 5.95 TO RENTAL-PRICE
+               WHEN OTHER
+                   MOVE 4.95 TO RENTAL-PRICE
+           END-EVALUATE.
+
+       APPLY-NEW-RELEASE-SURCHARGE.
+           COMPUTE WS-DAYS-SINCE-RELEASE =
+               FUNCTION INTEGER-OF-DATE(RENTAL-DATE) -
+               FUNCTION INTEGER-OF-DATE(RELEASE-DATE).
+
+           IF WS-DAYS-SINCE-RELEASE >= 0 AND
+                   WS-DAYS-SINCE-RELEASE < 30 THEN
+               ADD 1.50 TO RENTAL-PRICE
+               MOVE 'NEW-RELEASE' TO WS-ADJUSTMENT-CODE
+               PERFORM APPEND-ADJUSTMENT.
+
+       APPLY-WEEKEND-HOLIDAY-SURCHARGE.
+           MOVE RENTAL-DATE(5:4) TO WS-RENTAL-MONTH-DAY.
+           SET HOLIDAY-IDX TO 1.
+           SEARCH HOLIDAY-MONTH-DAY
+               AT END
+                   PERFORM CHECK-WEEKEND-SURCHARGE
+               WHEN HOLIDAY-MONTH-DAY(HOLIDAY-IDX) =
+                       WS-RENTAL-MONTH-DAY
+                   ADD 1.00 TO RENTAL-PRICE
+                   MOVE 'HOLIDAY' TO WS-ADJUSTMENT-CODE
+                   PERFORM APPEND-ADJUSTMENT
+                   PERFORM ROUND-UP-TO-NINETY-NINE-CENTS
+           END-SEARCH.
+
+       CHECK-WEEKEND-SURCHARGE.
+           COMPUTE WS-RENTAL-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(RENTAL-DATE).
+           COMPUTE WS-DAY-OF-WEEK-MOD =
+               FUNCTION MOD(WS-RENTAL-DATE-INTEGER, 7).
+           IF WS-DAY-OF-WEEK-MOD = 0 OR WS-DAY-OF-WEEK-MOD = 6 THEN
+               ADD 0.50 TO RENTAL-PRICE
+               MOVE 'WEEKEND' TO WS-ADJUSTMENT-CODE
+               PERFORM APPEND-ADJUSTMENT
+               PERFORM ROUND-UP-TO-NINETY-NINE-CENTS.
+
+       APPLY-RENTAL-DURATION-PRICING.
+           EVALUATE TRUE
+               WHEN RENTAL-DAYS >= 7
+                   MULTIPLY 3 BY RENTAL-PRICE
+                   MOVE 'WEEKLY-RATE' TO WS-ADJUSTMENT-CODE
+                   PERFORM APPEND-ADJUSTMENT
+               WHEN RENTAL-DAYS >= 2
+                   MULTIPLY 2 BY RENTAL-PRICE
+                   MOVE 'MULTI-NIGHT' TO WS-ADJUSTMENT-CODE
+                   PERFORM APPEND-ADJUSTMENT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       APPLY-MEMBER-LOYALTY-DISCOUNT.
+           EVALUATE MEMBER-TIER
+               WHEN 'GOLD'
+                   SUBTRACT 0.50 FROM RENTAL-PRICE
+                   MOVE 'GOLD-DISCOUNT' TO WS-ADJUSTMENT-CODE
+                   PERFORM APPEND-ADJUSTMENT
+               WHEN 'PLATINUM'
+                   SUBTRACT 1.00 FROM RENTAL-PRICE
+                   MOVE 'PLATINUM-DISCOUNT' TO WS-ADJUSTMENT-CODE
+                   PERFORM APPEND-ADJUSTMENT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           IF RENTAL-PRICE < 0.99 THEN
+               MOVE 0.99 TO RENTAL-PRICE.
+
+       APPLY-CURRENCY-CONVERSION.
+           IF CURRENCY-CODE = SPACES OR CURRENCY-CODE = 'USD' THEN
+               CONTINUE
+           ELSE
+               SET CURRENCY-IDX TO 1
+               SEARCH CURRENCY-RATE-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN CURRENCY-CODE-ENTRY(CURRENCY-IDX) =
+                           CURRENCY-CODE
+                       COMPUTE RENTAL-PRICE ROUNDED =
+                           RENTAL-PRICE *
+                           CURRENCY-EXCHANGE-RATE(CURRENCY-IDX)
+                       MOVE 'CURRENCY-CONV' TO WS-ADJUSTMENT-CODE
+                       PERFORM APPEND-ADJUSTMENT
+               END-SEARCH
+           END-IF.
+
+       APPEND-ADJUSTMENT.
+           IF ADJUSTMENTS-APPLIED = SPACES THEN
+               MOVE WS-ADJUSTMENT-CODE TO ADJUSTMENTS-APPLIED
+           ELSE
+               STRING FUNCTION TRIM(ADJUSTMENTS-APPLIED) ' '
+                   FUNCTION TRIM(WS-ADJUSTMENT-CODE)
+               INTO ADJUSTMENTS-APPLIED
+               END-STRING
+           END-IF.
+
+       ROUND-TO-NINETY-NINE-CENTS.
+           COMPUTE WS-ROUNDED-DOLLARS ROUNDED = RENTAL-PRICE.
+           COMPUTE RENTAL-PRICE = WS-ROUNDED-DOLLARS - 0.01.
+
+       ROUND-UP-TO-NINETY-NINE-CENTS.
+           COMPUTE WS-ROUNDED-DOLLARS = FUNCTION INTEGER(RENTAL-PRICE)
+               + 1.
+           COMPUTE RENTAL-PRICE = WS-ROUNDED-DOLLARS - 0.01.
+
        END PROGRAM PRICE-MOVIE.
