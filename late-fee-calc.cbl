@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LATE-FEE-CALC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RENTAL-TRANSACTION ASSIGN TO 'RENTALTXN'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS RT-KEY
+               FILE STATUS IS WS-RENTAL-TXN-STATUS.
+
+           SELECT MEMBER-MASTER ASSIGN TO 'MEMBERMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MM-MEMBER-ID
+               FILE STATUS IS WS-MEMBER-MASTER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RENTAL-TRANSACTION.
+       COPY 'rental-transaction.cpy'.
+
+       FD  MEMBER-MASTER.
+       COPY 'member-master.cpy'.
+
+       WORKING-STORAGE SECTION.
+           01  WS-RENTAL-TXN-STATUS PIC X(02).
+           01  WS-MEMBER-MASTER-STATUS PIC X(02).
+           01  WS-EOF-SWITCH       PIC X(01) VALUE 'N'.
+               88  END-OF-RENTALS          VALUE 'Y'.
+           01  WS-CURRENT-DATE     PIC X(21).
+           01  WS-TODAY-CCYYMMDD   PIC 9(8).
+           01  WS-DAYS-LATE        PIC S9(6) COMP.
+           01  WS-LATE-FEE-PER-DAY PIC 9(1)V9(2) VALUE 1.00.
+           01  WS-NEW-LATE-FEE     PIC 9(3)V9(2).
+           01  WS-LATE-FEE-DELTA   PIC S9(3)V9(2).
+           01  WS-RENTALS-READ     PIC 9(7) COMP VALUE 0.
+           01  WS-RENTALS-LATE     PIC 9(7) COMP VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CURRENT-DATE(1:8) TO WS-TODAY-CCYYMMDD.
+           PERFORM READ-NEXT-RENTAL.
+           PERFORM EXAMINE-ONE-RENTAL UNTIL END-OF-RENTALS.
+           PERFORM CLOSE-FILES.
+           DISPLAY 'LATE-FEE-CALC: RENTALS READ ' WS-RENTALS-READ
+               ' LATE FEES POSTED ' WS-RENTALS-LATE.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN I-O RENTAL-TRANSACTION.
+           OPEN I-O MEMBER-MASTER.
+
+       READ-NEXT-RENTAL.
+           READ RENTAL-TRANSACTION NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-RENTALS-READ
+           END-READ.
+
+       EXAMINE-ONE-RENTAL.
+           IF RT-RETURN-DATE = ZERO
+                   AND RT-DUE-DATE < WS-TODAY-CCYYMMDD THEN
+               PERFORM POST-LATE-FEE
+           END-IF.
+           PERFORM READ-NEXT-RENTAL.
+
+       POST-LATE-FEE.
+           COMPUTE WS-DAYS-LATE =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-CCYYMMDD) -
+               FUNCTION INTEGER-OF-DATE(RT-DUE-DATE).
+           COMPUTE WS-NEW-LATE-FEE ROUNDED =
+               WS-DAYS-LATE * WS-LATE-FEE-PER-DAY.
+           COMPUTE WS-LATE-FEE-DELTA = WS-NEW-LATE-FEE - RT-LATE-FEE.
+           MOVE WS-NEW-LATE-FEE TO RT-LATE-FEE.
+           SET RT-LATE-FEE-POSTED TO TRUE.
+           REWRITE RENTAL-TRANSACTION-RECORD.
+           PERFORM POST-FEE-TO-MEMBER.
+           ADD 1 TO WS-RENTALS-LATE.
+
+       POST-FEE-TO-MEMBER.
+           MOVE RT-MEMBER-ID TO MM-MEMBER-ID.
+           READ MEMBER-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD WS-LATE-FEE-DELTA TO MM-ACCOUNT-BALANCE
+                   REWRITE MEMBER-MASTER-RECORD
+           END-READ.
+
+       CLOSE-FILES.
+           CLOSE RENTAL-TRANSACTION.
+           CLOSE MEMBER-MASTER.
+
+       END PROGRAM LATE-FEE-CALC.
