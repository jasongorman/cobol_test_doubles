@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    COPYBOOK:     CHECKPOINT.CPY
+      *    DESCRIPTION:  LAST (TITLE, MEMBER) PAIR COMMITTED BY
+      *                  NEW-TITLE-BATCH. AN EMPTY FILE MEANS THE
+      *                  LAST RUN FINISHED CLEAN; A RESTART PICKS UP
+      *                  FROM HERE INSTEAD OF REPROCESSING THE RUN.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-ACQ-IMDB-ID        PIC X(10).
+           05  CKPT-MEMBER-ID          PIC X(08).
