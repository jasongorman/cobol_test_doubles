@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEND-MAIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAIL-QUEUE ASSIGN TO 'MAILQUEUE'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAIL-QUEUE.
+       COPY 'mail-queue.cpy'.
+
+       WORKING-STORAGE SECTION.
+           01  WS-QUEUE-OPEN-SWITCH PIC X(01) VALUE 'N'.
+               88  WS-QUEUE-IS-OPEN        VALUE 'Y'.
+       LINKAGE SECTION.
+           01  MEMBER-EMAIL PIC X(40).
+           01  SUBJECT     PIC X(100).
+       PROCEDURE DIVISION USING MEMBER-EMAIL, SUBJECT.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-QUEUE-IF-NEEDED.
+           MOVE MEMBER-EMAIL TO MQ-EMAIL.
+           MOVE SUBJECT TO MQ-SUBJECT.
+           WRITE MAIL-QUEUE-RECORD.
+           GOBACK.
+
+       OPEN-QUEUE-IF-NEEDED.
+           IF NOT WS-QUEUE-IS-OPEN THEN
+               OPEN OUTPUT MAIL-QUEUE
+               SET WS-QUEUE-IS-OPEN TO TRUE
+           END-IF.
+
+       ENTRY 'CLOSE-SEND-MAIL'.
+           IF WS-QUEUE-IS-OPEN THEN
+               CLOSE MAIL-QUEUE
+               MOVE 'N' TO WS-QUEUE-OPEN-SWITCH
+           END-IF.
+           GOBACK.
+
+       END PROGRAM SEND-MAIL.
