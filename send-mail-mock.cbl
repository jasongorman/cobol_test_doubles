@@ -0,0 +1,15 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEND-MAIL-MOCK.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01  ACTUAL-RECIPIENT EXTERNAL PIC X(40).
+           01  ACTUAL-SUBJECT EXTERNAL PIC X(100).
+       LINKAGE SECTION.
+           01  MEMBER-EMAIL PIC X(40).
+           01  SUBJECT     PIC X(100).
+       PROCEDURE DIVISION USING MEMBER-EMAIL, SUBJECT.
+       MAIN-PROCEDURE.
+           MOVE MEMBER-EMAIL TO ACTUAL-RECIPIENT.
+           MOVE SUBJECT TO ACTUAL-SUBJECT.
+           GOBACK.
+       END PROGRAM SEND-MAIL-MOCK.
