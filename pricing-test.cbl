@@ -7,6 +7,21 @@
            01  RATING-TO-USE EXTERNAL   PIC 9(1)V9(1).
            01  RENTAL-PRICE    PIC 9(2)V9(2).
            01  EXPECTED-PRICE  PIC 9(2)V9(2).
+           01  RELEASE-DATE    PIC 9(8).
+           01  OLD-RELEASE-DATE PIC 9(8) VALUE 20190101.
+           01  RENTAL-DATE     PIC 9(8) VALUE 20200106.
+           01  WEEKEND-RENTAL-DATE PIC 9(8) VALUE 20200104.
+           01  HOLIDAY-RENTAL-DATE PIC 9(8) VALUE 20201225.
+           01  RENTAL-DAYS     PIC 9(3) VALUE 1.
+           01  CURRENCY-CODE   PIC X(03) VALUE 'USD'.
+           01  UNRATED-FLAG    PIC X(01).
+           01  ACTUAL-UNRATED-FLAG-TXT PIC X(100).
+           01  EXPECTED-UNRATED-FLAG-TXT PIC X(100).
+           01  MEMBER-TIER     PIC X(10) VALUE 'STANDARD'.
+           01  GENRE           PIC X(12) VALUE 'DRAMA'.
+           01  BASE-PRICE      PIC 9(2)V9(2).
+           01  ADJUSTMENTS-APPLIED PIC X(60).
+           01  RATING-USED     PIC 9(1)V9(1).
        LINKAGE SECTION.
        COPY 'test-context.cpy'.
        PROCEDURE DIVISION USING TEST-CONTEXT.
@@ -14,15 +29,32 @@
             PERFORM AVERAGE-RATED-MOVIE-PRICE-TEST.
             PERFORM HIGH-RATED-MOVIE-PRICE-TEST.
             PERFORM LOW-RATED-MOVIE-PRICE-TEST.
+            PERFORM NEW-RELEASE-SURCHARGE-TEST.
+            PERFORM UNRATED-MOVIE-PRICE-TEST.
+            PERFORM GOLD-MEMBER-DISCOUNT-TEST.
+            PERFORM PLATINUM-MEMBER-DISCOUNT-TEST.
+            PERFORM CLASSIC-GENRE-PRICE-TEST.
+            PERFORM ACTION-GENRE-PRICE-TEST.
+            PERFORM WEEKEND-SURCHARGE-TEST.
+            PERFORM HOLIDAY-SURCHARGE-TEST.
+            PERFORM THREE-NIGHT-RENTAL-TEST.
+            PERFORM WEEKLY-RENTAL-TEST.
+            PERFORM EURO-CURRENCY-CONVERSION-TEST.
             GOBACK.
 
        AVERAGE-RATED-MOVIE-PRICE-TEST.
            MOVE 'tt2527338' TO IMDB-ID.
            MOVE 6.7 TO RATING-TO-USE.
-           MOVE 4.95 TO EXPECTED-PRICE.
+           MOVE 4.99 TO EXPECTED-PRICE.
+           MOVE OLD-RELEASE-DATE TO RELEASE-DATE.
 
            CALL 'PRICE-MOVIE' USING IMDB-ID, RENTAL-PRICE,
-                                   'RATING-STUB'.
+                                   'RATING-STUB', RELEASE-DATE,
+                                   UNRATED-FLAG, MEMBER-TIER, GENRE,
+                                   BASE-PRICE, ADJUSTMENTS-APPLIED,
+                                   RATING-USED, RENTAL-DATE,
+                                   RENTAL-DAYS,
+                                   CURRENCY-CODE.
 
            CALL 'ASSERT-NUM-EQUAL' USING TEST-CONTEXT,
                                'AVERAGE-RATED-MOVIE-PRICE-TEST',
@@ -31,10 +63,16 @@
        HIGH-RATED-MOVIE-PRICE-TEST.
            MOVE 'tt8367814' TO IMDB-ID.
            MOVE 7.9 TO RATING-TO-USE.
-           MOVE 5.95 TO EXPECTED-PRICE.
+           MOVE 5.99 TO EXPECTED-PRICE.
+           MOVE OLD-RELEASE-DATE TO RELEASE-DATE.
 
            CALL 'PRICE-MOVIE' USING IMDB-ID, RENTAL-PRICE,
-                                   'RATING-STUB'.
+                                   'RATING-STUB', RELEASE-DATE,
+                                   UNRATED-FLAG, MEMBER-TIER, GENRE,
+                                   BASE-PRICE, ADJUSTMENTS-APPLIED,
+                                   RATING-USED, RENTAL-DATE,
+                                   RENTAL-DAYS,
+                                   CURRENCY-CODE.
 
            CALL 'ASSERT-NUM-EQUAL' USING TEST-CONTEXT,
                                'AVERAGE-RATED-MOVIE-PRICE-TEST',
@@ -43,13 +81,248 @@
        LOW-RATED-MOVIE-PRICE-TEST.
            MOVE 'tt4009460' TO IMDB-ID.
            MOVE 1.4 TO RATING-TO-USE.
-           MOVE 3.95 TO EXPECTED-PRICE.
+           MOVE 3.99 TO EXPECTED-PRICE.
+           MOVE OLD-RELEASE-DATE TO RELEASE-DATE.
 
            CALL 'PRICE-MOVIE' USING IMDB-ID, RENTAL-PRICE,
-                                   'RATING-STUB'.
+                                   'RATING-STUB', RELEASE-DATE,
+                                   UNRATED-FLAG, MEMBER-TIER, GENRE,
+                                   BASE-PRICE, ADJUSTMENTS-APPLIED,
+                                   RATING-USED, RENTAL-DATE,
+                                   RENTAL-DAYS,
+                                   CURRENCY-CODE.
 
            CALL 'ASSERT-NUM-EQUAL' USING TEST-CONTEXT,
                                'AVERAGE-RATED-MOVIE-PRICE-TEST',
                                EXPECTED-PRICE, RENTAL-PRICE.
 
+       NEW-RELEASE-SURCHARGE-TEST.
+           MOVE 'tt9999999' TO IMDB-ID.
+           MOVE 6.7 TO RATING-TO-USE.
+           MOVE 5.99 TO EXPECTED-PRICE.
+           MOVE RENTAL-DATE TO RELEASE-DATE.
+
+           CALL 'PRICE-MOVIE' USING IMDB-ID, RENTAL-PRICE,
+                                   'RATING-STUB', RELEASE-DATE,
+                                   UNRATED-FLAG, MEMBER-TIER, GENRE,
+                                   BASE-PRICE, ADJUSTMENTS-APPLIED,
+                                   RATING-USED, RENTAL-DATE,
+                                   RENTAL-DAYS,
+                                   CURRENCY-CODE.
+
+           CALL 'ASSERT-NUM-EQUAL' USING TEST-CONTEXT,
+                               'NEW-RELEASE-SURCHARGE-TEST',
+                               EXPECTED-PRICE, RENTAL-PRICE.
+
+       UNRATED-MOVIE-PRICE-TEST.
+           MOVE 'tt0000001' TO IMDB-ID.
+           MOVE 0.0 TO RATING-TO-USE.
+           MOVE 4.99 TO EXPECTED-PRICE.
+           MOVE OLD-RELEASE-DATE TO RELEASE-DATE.
+
+           CALL 'PRICE-MOVIE' USING IMDB-ID, RENTAL-PRICE,
+                                   'RATING-STUB', RELEASE-DATE,
+                                   UNRATED-FLAG, MEMBER-TIER, GENRE,
+                                   BASE-PRICE, ADJUSTMENTS-APPLIED,
+                                   RATING-USED, RENTAL-DATE,
+                                   RENTAL-DAYS,
+                                   CURRENCY-CODE.
+
+           CALL 'ASSERT-NUM-EQUAL' USING TEST-CONTEXT,
+                               'UNRATED-MOVIE-PRICE-TEST',
+                               EXPECTED-PRICE, RENTAL-PRICE.
+
+           MOVE SPACES TO EXPECTED-UNRATED-FLAG-TXT
+                          ACTUAL-UNRATED-FLAG-TXT.
+           MOVE 'Y' TO EXPECTED-UNRATED-FLAG-TXT.
+           MOVE UNRATED-FLAG TO ACTUAL-UNRATED-FLAG-TXT.
+
+           CALL 'ASSERT-TXT-EQUAL' USING TEST-CONTEXT,
+                               'UNRATED-MOVIE-FLAG-TEST',
+                               EXPECTED-UNRATED-FLAG-TXT,
+                               ACTUAL-UNRATED-FLAG-TXT.
+
+       GOLD-MEMBER-DISCOUNT-TEST.
+           MOVE 'tt2527338' TO IMDB-ID.
+           MOVE 6.7 TO RATING-TO-USE.
+           MOVE 3.99 TO EXPECTED-PRICE.
+           MOVE OLD-RELEASE-DATE TO RELEASE-DATE.
+           MOVE 'GOLD' TO MEMBER-TIER.
+
+           CALL 'PRICE-MOVIE' USING IMDB-ID, RENTAL-PRICE,
+                                   'RATING-STUB', RELEASE-DATE,
+                                   UNRATED-FLAG, MEMBER-TIER, GENRE,
+                                   BASE-PRICE, ADJUSTMENTS-APPLIED,
+                                   RATING-USED, RENTAL-DATE,
+                                   RENTAL-DAYS,
+                                   CURRENCY-CODE.
+
+           CALL 'ASSERT-NUM-EQUAL' USING TEST-CONTEXT,
+                               'GOLD-MEMBER-DISCOUNT-TEST',
+                               EXPECTED-PRICE, RENTAL-PRICE.
+
+           MOVE 'STANDARD' TO MEMBER-TIER.
+
+       PLATINUM-MEMBER-DISCOUNT-TEST.
+           MOVE 'tt2527338' TO IMDB-ID.
+           MOVE 6.7 TO RATING-TO-USE.
+           MOVE 3.99 TO EXPECTED-PRICE.
+           MOVE OLD-RELEASE-DATE TO RELEASE-DATE.
+           MOVE 'PLATINUM' TO MEMBER-TIER.
+
+           CALL 'PRICE-MOVIE' USING IMDB-ID, RENTAL-PRICE,
+                                   'RATING-STUB', RELEASE-DATE,
+                                   UNRATED-FLAG, MEMBER-TIER, GENRE,
+                                   BASE-PRICE, ADJUSTMENTS-APPLIED,
+                                   RATING-USED, RENTAL-DATE,
+                                   RENTAL-DAYS,
+                                   CURRENCY-CODE.
+
+           CALL 'ASSERT-NUM-EQUAL' USING TEST-CONTEXT,
+                               'PLATINUM-MEMBER-DISCOUNT-TEST',
+                               EXPECTED-PRICE, RENTAL-PRICE.
+
+           MOVE 'STANDARD' TO MEMBER-TIER.
+
+       CLASSIC-GENRE-PRICE-TEST.
+           MOVE 'tt2527338' TO IMDB-ID.
+           MOVE 6.7 TO RATING-TO-USE.
+           MOVE 3.99 TO EXPECTED-PRICE.
+           MOVE OLD-RELEASE-DATE TO RELEASE-DATE.
+           MOVE 'CLASSIC' TO GENRE.
+
+           CALL 'PRICE-MOVIE' USING IMDB-ID, RENTAL-PRICE,
+                                   'RATING-STUB', RELEASE-DATE,
+                                   UNRATED-FLAG, MEMBER-TIER, GENRE,
+                                   BASE-PRICE, ADJUSTMENTS-APPLIED,
+                                   RATING-USED, RENTAL-DATE,
+                                   RENTAL-DAYS,
+                                   CURRENCY-CODE.
+
+           CALL 'ASSERT-NUM-EQUAL' USING TEST-CONTEXT,
+                               'CLASSIC-GENRE-PRICE-TEST',
+                               EXPECTED-PRICE, RENTAL-PRICE.
+
+           MOVE 'DRAMA' TO GENRE.
+
+       ACTION-GENRE-PRICE-TEST.
+           MOVE 'tt2527338' TO IMDB-ID.
+           MOVE 6.7 TO RATING-TO-USE.
+           MOVE 5.99 TO EXPECTED-PRICE.
+           MOVE OLD-RELEASE-DATE TO RELEASE-DATE.
+           MOVE 'ACTION' TO GENRE.
+
+           CALL 'PRICE-MOVIE' USING IMDB-ID, RENTAL-PRICE,
+                                   'RATING-STUB', RELEASE-DATE,
+                                   UNRATED-FLAG, MEMBER-TIER, GENRE,
+                                   BASE-PRICE, ADJUSTMENTS-APPLIED,
+                                   RATING-USED, RENTAL-DATE,
+                                   RENTAL-DAYS,
+                                   CURRENCY-CODE.
+
+           CALL 'ASSERT-NUM-EQUAL' USING TEST-CONTEXT,
+                               'ACTION-GENRE-PRICE-TEST',
+                               EXPECTED-PRICE, RENTAL-PRICE.
+
+           MOVE 'DRAMA' TO GENRE.
+
+       WEEKEND-SURCHARGE-TEST.
+           MOVE 'tt2527338' TO IMDB-ID.
+           MOVE 6.7 TO RATING-TO-USE.
+           MOVE 5.99 TO EXPECTED-PRICE.
+           MOVE OLD-RELEASE-DATE TO RELEASE-DATE.
+
+           CALL 'PRICE-MOVIE' USING IMDB-ID, RENTAL-PRICE,
+                                   'RATING-STUB', RELEASE-DATE,
+                                   UNRATED-FLAG, MEMBER-TIER, GENRE,
+                                   BASE-PRICE, ADJUSTMENTS-APPLIED,
+                                   RATING-USED, WEEKEND-RENTAL-DATE,
+                                   RENTAL-DAYS,
+                                   CURRENCY-CODE.
+
+           CALL 'ASSERT-NUM-EQUAL' USING TEST-CONTEXT,
+                               'WEEKEND-SURCHARGE-TEST',
+                               EXPECTED-PRICE, RENTAL-PRICE.
+
+       HOLIDAY-SURCHARGE-TEST.
+           MOVE 'tt2527338' TO IMDB-ID.
+           MOVE 6.7 TO RATING-TO-USE.
+           MOVE 5.99 TO EXPECTED-PRICE.
+           MOVE OLD-RELEASE-DATE TO RELEASE-DATE.
+
+           CALL 'PRICE-MOVIE' USING IMDB-ID, RENTAL-PRICE,
+                                   'RATING-STUB', RELEASE-DATE,
+                                   UNRATED-FLAG, MEMBER-TIER, GENRE,
+                                   BASE-PRICE, ADJUSTMENTS-APPLIED,
+                                   RATING-USED, HOLIDAY-RENTAL-DATE,
+                                   RENTAL-DAYS,
+                                   CURRENCY-CODE.
+
+           CALL 'ASSERT-NUM-EQUAL' USING TEST-CONTEXT,
+                               'HOLIDAY-SURCHARGE-TEST',
+                               EXPECTED-PRICE, RENTAL-PRICE.
+
+       THREE-NIGHT-RENTAL-TEST.
+           MOVE 'tt2527338' TO IMDB-ID.
+           MOVE 6.7 TO RATING-TO-USE.
+           MOVE 9.99 TO EXPECTED-PRICE.
+           MOVE OLD-RELEASE-DATE TO RELEASE-DATE.
+           MOVE 3 TO RENTAL-DAYS.
+
+           CALL 'PRICE-MOVIE' USING IMDB-ID, RENTAL-PRICE,
+                                   'RATING-STUB', RELEASE-DATE,
+                                   UNRATED-FLAG, MEMBER-TIER, GENRE,
+                                   BASE-PRICE, ADJUSTMENTS-APPLIED,
+                                   RATING-USED, RENTAL-DATE,
+                                   RENTAL-DAYS,
+                                   CURRENCY-CODE.
+
+           CALL 'ASSERT-NUM-EQUAL' USING TEST-CONTEXT,
+                               'THREE-NIGHT-RENTAL-TEST',
+                               EXPECTED-PRICE, RENTAL-PRICE.
+
+           MOVE 1 TO RENTAL-DAYS.
+
+       WEEKLY-RENTAL-TEST.
+           MOVE 'tt2527338' TO IMDB-ID.
+           MOVE 6.7 TO RATING-TO-USE.
+           MOVE 14.99 TO EXPECTED-PRICE.
+           MOVE OLD-RELEASE-DATE TO RELEASE-DATE.
+           MOVE 7 TO RENTAL-DAYS.
+
+           CALL 'PRICE-MOVIE' USING IMDB-ID, RENTAL-PRICE,
+                                   'RATING-STUB', RELEASE-DATE,
+                                   UNRATED-FLAG, MEMBER-TIER, GENRE,
+                                   BASE-PRICE, ADJUSTMENTS-APPLIED,
+                                   RATING-USED, RENTAL-DATE,
+                                   RENTAL-DAYS,
+                                   CURRENCY-CODE.
+
+           CALL 'ASSERT-NUM-EQUAL' USING TEST-CONTEXT,
+                               'WEEKLY-RENTAL-TEST',
+                               EXPECTED-PRICE, RENTAL-PRICE.
+
+           MOVE 1 TO RENTAL-DAYS.
+
+       EURO-CURRENCY-CONVERSION-TEST.
+           MOVE 'tt2527338' TO IMDB-ID.
+           MOVE 6.7 TO RATING-TO-USE.
+           MOVE 4.59 TO EXPECTED-PRICE.
+           MOVE OLD-RELEASE-DATE TO RELEASE-DATE.
+           MOVE 'EUR' TO CURRENCY-CODE.
+
+           CALL 'PRICE-MOVIE' USING IMDB-ID, RENTAL-PRICE,
+                                   'RATING-STUB', RELEASE-DATE,
+                                   UNRATED-FLAG, MEMBER-TIER, GENRE,
+                                   BASE-PRICE, ADJUSTMENTS-APPLIED,
+                                   RATING-USED, RENTAL-DATE,
+                                   RENTAL-DAYS,
+                                   CURRENCY-CODE.
+
+           CALL 'ASSERT-NUM-EQUAL' USING TEST-CONTEXT,
+                               'EURO-CURRENCY-CONVERSION-TEST',
+                               EXPECTED-PRICE, RENTAL-PRICE.
+
+           MOVE 'USD' TO CURRENCY-CODE.
+
        END PROGRAM PRICING-TEST.
