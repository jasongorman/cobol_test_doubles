@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    COPYBOOK:     TITLE-MASTER.CPY
+      *    DESCRIPTION:  ONE RECORD PER TITLE IN THE CATALOG. SHARED
+      *                  BY PRICE-MOVIE-BATCH AND NEW-TITLE-BATCH SO
+      *                  PRICING AND NEW-TITLE ALERTS WORK OFF ONE
+      *                  CONSISTENT CATALOG RATHER THAN LOOSE FIELDS
+      *                  PASSED ON EACH CALL.
+      *****************************************************************
+       01  TITLE-MASTER-RECORD.
+           05  TM-IMDB-ID          PIC X(10).
+           05  TM-TITLE            PIC X(30).
+           05  TM-YEAR             PIC 9(4).
+           05  TM-DIRECTOR         PIC X(30).
+           05  TM-GENRE            PIC X(12).
+           05  TM-RELEASE-DATE     PIC 9(8).
+           05  TM-RATING           PIC 9(1)V9(1).
+           05  TM-PRICE            PIC 9(2)V9(2).
+           05  TM-COPIES-ON-HAND   PIC 9(4).
