@@ -0,0 +1,15 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEND-SMS-MOCK.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01  ACTUAL-SMS-RECIPIENT EXTERNAL PIC X(12).
+           01  ACTUAL-SMS-TEXT EXTERNAL PIC X(40).
+       LINKAGE SECTION.
+           01  MEMBER-PHONE PIC X(12).
+           01  SMS-TEXT     PIC X(40).
+       PROCEDURE DIVISION USING MEMBER-PHONE, SMS-TEXT.
+       MAIN-PROCEDURE.
+           MOVE MEMBER-PHONE TO ACTUAL-SMS-RECIPIENT.
+           MOVE SMS-TEXT TO ACTUAL-SMS-TEXT.
+           GOBACK.
+       END PROGRAM SEND-SMS-MOCK.
