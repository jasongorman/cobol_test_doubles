@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-DAMAGED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAMAGE-REPORTS ASSIGN TO 'DAMAGERPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TITLE-MASTER ASSIGN TO 'TITLEMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TM-IMDB-ID
+               FILE STATUS IS WS-TITLE-MASTER-STATUS.
+
+           SELECT COPY-INVENTORY ASSIGN TO 'COPYINV'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CI-KEY
+               FILE STATUS IS WS-COPY-INVENTORY-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAMAGE-REPORTS.
+       01  DAMAGE-REPORT-RECORD.
+           05  DR-IMDB-ID          PIC X(10).
+           05  DR-COPY-NUMBER      PIC 9(4).
+           05  DR-CONDITION-CODE   PIC X(01).
+
+       FD  TITLE-MASTER.
+       COPY 'title-master.cpy'.
+
+       FD  COPY-INVENTORY.
+       COPY 'copy-inventory.cpy'.
+
+       WORKING-STORAGE SECTION.
+           01  WS-TITLE-MASTER-STATUS PIC X(02).
+           01  WS-COPY-INVENTORY-STATUS PIC X(02).
+           01  WS-EOF-SWITCH       PIC X(01) VALUE 'N'.
+               88  END-OF-DAMAGE-REPORTS   VALUE 'Y'.
+           01  WS-COPY-FOUND-SWITCH PIC X(01).
+               88  WS-COPY-ALREADY-FLAGGED VALUE 'Y'.
+           01  WS-TITLE-FOUND-SWITCH PIC X(01).
+               88  WS-TITLE-FOUND          VALUE 'Y'.
+           01  WS-CURRENT-DATE     PIC X(21).
+           01  WS-TODAY-CCYYMMDD   PIC 9(8).
+           01  WS-REPORTS-READ     PIC 9(7) COMP VALUE 0.
+           01  WS-COPIES-FLAGGED   PIC 9(7) COMP VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CURRENT-DATE(1:8) TO WS-TODAY-CCYYMMDD.
+           PERFORM READ-NEXT-DAMAGE-REPORT.
+           PERFORM PROCESS-ONE-DAMAGE-REPORT UNTIL
+               END-OF-DAMAGE-REPORTS.
+           PERFORM CLOSE-FILES.
+           DISPLAY 'REPORT-DAMAGED: REPORTS READ ' WS-REPORTS-READ
+               ' COPIES FLAGGED ' WS-COPIES-FLAGGED.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT DAMAGE-REPORTS.
+           OPEN I-O TITLE-MASTER.
+           PERFORM OPEN-COPY-INVENTORY.
+
+       OPEN-COPY-INVENTORY.
+           OPEN I-O COPY-INVENTORY.
+           IF WS-COPY-INVENTORY-STATUS = '35' THEN
+               OPEN OUTPUT COPY-INVENTORY
+               CLOSE COPY-INVENTORY
+               OPEN I-O COPY-INVENTORY
+           END-IF.
+
+       READ-NEXT-DAMAGE-REPORT.
+           READ DAMAGE-REPORTS
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-REPORTS-READ
+           END-READ.
+
+       PROCESS-ONE-DAMAGE-REPORT.
+           MOVE DR-IMDB-ID TO CI-IMDB-ID.
+           MOVE DR-COPY-NUMBER TO CI-COPY-NUMBER.
+           MOVE 'N' TO WS-COPY-FOUND-SWITCH.
+           READ COPY-INVENTORY
+               INVALID KEY
+                   PERFORM FLAG-NEW-COPY
+               NOT INVALID KEY
+                   SET WS-COPY-ALREADY-FLAGGED TO TRUE
+                   PERFORM UPDATE-FLAGGED-COPY
+           END-READ.
+           PERFORM READ-NEXT-DAMAGE-REPORT.
+
+       FLAG-NEW-COPY.
+           MOVE DR-CONDITION-CODE TO CI-CONDITION.
+           MOVE WS-TODAY-CCYYMMDD TO CI-FLAGGED-DATE.
+           WRITE COPY-INVENTORY-RECORD.
+           PERFORM PULL-COPY-FROM-RENTABLE-POOL.
+           ADD 1 TO WS-COPIES-FLAGGED.
+
+       UPDATE-FLAGGED-COPY.
+           MOVE DR-CONDITION-CODE TO CI-CONDITION.
+           MOVE WS-TODAY-CCYYMMDD TO CI-FLAGGED-DATE.
+           REWRITE COPY-INVENTORY-RECORD.
+
+       PULL-COPY-FROM-RENTABLE-POOL.
+           MOVE 'N' TO WS-TITLE-FOUND-SWITCH.
+           MOVE DR-IMDB-ID TO TM-IMDB-ID.
+           READ TITLE-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-TITLE-FOUND TO TRUE
+           END-READ.
+           IF WS-TITLE-FOUND AND TM-COPIES-ON-HAND > 0 THEN
+               SUBTRACT 1 FROM TM-COPIES-ON-HAND
+               REWRITE TITLE-MASTER-RECORD
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE DAMAGE-REPORTS.
+           CLOSE TITLE-MASTER.
+           CLOSE COPY-INVENTORY.
+
+       END PROGRAM REPORT-DAMAGED.
