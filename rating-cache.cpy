@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    COPYBOOK:     RATING-CACHE.CPY
+      *    DESCRIPTION:  ONE RECORD PER TITLE HOLDING THE LAST RATING
+      *                  FETCHED FOR IT AND WHEN IT WAS FETCHED, SO
+      *                  BATCH RUNS DON'T RE-QUERY THE RATING SOURCE
+      *                  FOR TITLES WHOSE SCORE WAS CHECKED RECENTLY.
+      *****************************************************************
+       01  RATING-CACHE-RECORD.
+           05  RC-IMDB-ID          PIC X(10).
+           05  RC-RATING           PIC 9(1)V9(1).
+           05  RC-LAST-FETCHED-DATE PIC 9(8).
