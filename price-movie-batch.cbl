@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICE-MOVIE-BATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TITLE-MASTER ASSIGN TO 'TITLEMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TM-IMDB-ID
+               FILE STATUS IS WS-TITLE-MASTER-STATUS.
+
+           SELECT PRICE-EXCEPTIONS ASSIGN TO 'PRICEEXC'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRICE-AUDIT ASSIGN TO 'PRICEAUDIT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PA-KEY
+               FILE STATUS IS WS-PRICE-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TITLE-MASTER.
+       COPY 'title-master.cpy'.
+
+       FD  PRICE-EXCEPTIONS.
+       01  PRICE-EXCEPTION-RECORD.
+           05  PE-IMDB-ID          PIC X(10).
+           05  PE-TITLE            PIC X(30).
+           05  PE-REASON           PIC X(40).
+
+       FD  PRICE-AUDIT.
+       COPY 'price-audit.cpy'.
+
+       WORKING-STORAGE SECTION.
+           01  WS-TITLE-MASTER-STATUS PIC X(02).
+           01  WS-PRICE-AUDIT-STATUS PIC X(02).
+           01  WS-EOF-SWITCH       PIC X(01) VALUE 'N'.
+               88  END-OF-TITLES           VALUE 'Y'.
+           01  WS-TITLES-READ      PIC 9(7) COMP VALUE 0.
+           01  WS-TITLES-PRICED    PIC 9(7) COMP VALUE 0.
+           01  WS-TITLES-EXCEPTED  PIC 9(7) COMP VALUE 0.
+           01  WS-RENTAL-PRICE     PIC 9(2)V9(2).
+           01  WS-UNRATED-FLAG     PIC X(01).
+               88  WS-TITLE-IS-UNRATED     VALUE 'Y'.
+           01  WS-MEMBER-TIER      PIC X(10) VALUE 'STANDARD'.
+           01  WS-BASE-PRICE       PIC 9(2)V9(2).
+           01  WS-ADJUSTMENTS-APPLIED PIC X(60).
+           01  WS-RATING-USED      PIC 9(1)V9(1).
+           01  WS-RUN-TIMESTAMP    PIC X(21).
+           01  WS-RENTAL-DATE      PIC 9(8).
+           01  WS-RENTAL-DAYS      PIC 9(3) VALUE 1.
+           01  WS-CURRENCY-CODE    PIC X(03) VALUE 'USD'.
+           01  WS-OVERRIDE-ACTIVE-SWITCH PIC X(01).
+               88  WS-OVERRIDE-ACTIVE      VALUE 'Y'.
+           01  WS-AUDIT-EOF-SWITCH PIC X(01).
+               88  END-OF-AUDIT-FOR-TITLE  VALUE 'Y'.
+           01  WS-TITLES-OVERRIDDEN PIC 9(7) COMP VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+           MOVE WS-RUN-TIMESTAMP(1:8) TO WS-RENTAL-DATE.
+           PERFORM READ-NEXT-TITLE.
+           PERFORM PRICE-ONE-TITLE UNTIL END-OF-TITLES.
+           PERFORM CLOSE-FILES.
+           DISPLAY 'PRICE-MOVIE-BATCH: READ ' WS-TITLES-READ
+               ' PRICED ' WS-TITLES-PRICED
+               ' EXCEPTIONS ' WS-TITLES-EXCEPTED
+               ' OVERRIDDEN ' WS-TITLES-OVERRIDDEN.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN I-O TITLE-MASTER.
+           OPEN OUTPUT PRICE-EXCEPTIONS.
+           PERFORM OPEN-PRICE-AUDIT.
+
+       OPEN-PRICE-AUDIT.
+           OPEN I-O PRICE-AUDIT.
+           IF WS-PRICE-AUDIT-STATUS = '35' THEN
+               OPEN OUTPUT PRICE-AUDIT
+               CLOSE PRICE-AUDIT
+               OPEN I-O PRICE-AUDIT
+           END-IF.
+
+       READ-NEXT-TITLE.
+           READ TITLE-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-TITLES-READ
+           END-READ.
+
+       PRICE-ONE-TITLE.
+           PERFORM CHECK-FOR-ACTIVE-OVERRIDE.
+           IF WS-OVERRIDE-ACTIVE THEN
+               PERFORM WRITE-OVERRIDE-SKIP-EXCEPTION
+           ELSE
+               CALL 'PRICE-MOVIE' USING TM-IMDB-ID, WS-RENTAL-PRICE,
+                                       'FETCH-RATING-CACHED',
+                                       TM-RELEASE-DATE, WS-UNRATED-FLAG,
+                                       WS-MEMBER-TIER, TM-GENRE,
+                                       WS-BASE-PRICE,
+                                       WS-ADJUSTMENTS-APPLIED,
+                                       WS-RATING-USED, WS-RENTAL-DATE,
+                                       WS-RENTAL-DAYS, WS-CURRENCY-CODE
+
+               PERFORM WRITE-PRICE-AUDIT
+
+               IF WS-TITLE-IS-UNRATED THEN
+                   PERFORM WRITE-PRICE-EXCEPTION
+               ELSE
+                   PERFORM UPDATE-TITLE-PRICE
+               END-IF
+           END-IF.
+
+           PERFORM READ-NEXT-TITLE.
+
+       CHECK-FOR-ACTIVE-OVERRIDE.
+           MOVE 'N' TO WS-OVERRIDE-ACTIVE-SWITCH.
+           MOVE 'N' TO WS-AUDIT-EOF-SWITCH.
+           MOVE TM-IMDB-ID TO PA-IMDB-ID.
+           MOVE LOW-VALUES TO PA-RUN-TIMESTAMP.
+           START PRICE-AUDIT KEY IS NOT LESS THAN PA-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-AUDIT-EOF-SWITCH
+           END-START.
+           IF NOT END-OF-AUDIT-FOR-TITLE THEN
+               PERFORM READ-NEXT-AUDIT-FOR-TITLE
+               PERFORM CHECK-ONE-AUDIT-RECORD
+                   UNTIL END-OF-AUDIT-FOR-TITLE
+           END-IF.
+
+       READ-NEXT-AUDIT-FOR-TITLE.
+           READ PRICE-AUDIT NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-AUDIT-EOF-SWITCH
+               NOT AT END
+                   IF PA-IMDB-ID NOT = TM-IMDB-ID
+                       MOVE 'Y' TO WS-AUDIT-EOF-SWITCH
+                   END-IF
+           END-READ.
+
+       CHECK-ONE-AUDIT-RECORD.
+           IF PA-SOURCE-IS-OVERRIDE THEN
+               SET WS-OVERRIDE-ACTIVE TO TRUE
+           ELSE
+               MOVE 'N' TO WS-OVERRIDE-ACTIVE-SWITCH
+           END-IF.
+           PERFORM READ-NEXT-AUDIT-FOR-TITLE.
+
+       WRITE-OVERRIDE-SKIP-EXCEPTION.
+           MOVE TM-IMDB-ID TO PE-IMDB-ID.
+           MOVE TM-TITLE TO PE-TITLE.
+           MOVE 'OVERRIDE ACTIVE - NOT REPRICED' TO PE-REASON.
+           WRITE PRICE-EXCEPTION-RECORD.
+           ADD 1 TO WS-TITLES-OVERRIDDEN.
+
+       UPDATE-TITLE-PRICE.
+           MOVE WS-RENTAL-PRICE TO TM-PRICE.
+           REWRITE TITLE-MASTER-RECORD.
+           ADD 1 TO WS-TITLES-PRICED.
+
+       WRITE-PRICE-EXCEPTION.
+           MOVE TM-IMDB-ID TO PE-IMDB-ID.
+           MOVE TM-TITLE TO PE-TITLE.
+           MOVE 'TITLE IS UNRATED' TO PE-REASON.
+           WRITE PRICE-EXCEPTION-RECORD.
+           ADD 1 TO WS-TITLES-EXCEPTED.
+
+       WRITE-PRICE-AUDIT.
+           MOVE TM-IMDB-ID TO PA-IMDB-ID.
+           MOVE WS-RUN-TIMESTAMP TO PA-RUN-TIMESTAMP.
+           MOVE WS-RATING-USED TO PA-RATING.
+           MOVE WS-BASE-PRICE TO PA-BASE-PRICE.
+           MOVE WS-RENTAL-PRICE TO PA-FINAL-PRICE.
+           MOVE WS-ADJUSTMENTS-APPLIED TO PA-ADJUSTMENTS.
+           MOVE 'BATCH' TO PA-PRICE-SOURCE.
+           MOVE SPACES TO PA-OVERRIDE-REASON.
+           WRITE PRICE-AUDIT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE TITLE-MASTER.
+           CLOSE PRICE-EXCEPTIONS.
+           CLOSE PRICE-AUDIT.
+           CALL 'CLOSE-RATING-CACHE'.
+
+       END PROGRAM PRICE-MOVIE-BATCH.
