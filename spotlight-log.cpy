@@ -0,0 +1,14 @@
+      *****************************************************************
+      *    COPYBOOK:     SPOTLIGHT-LOG.CPY
+      *    DESCRIPTION:  ONE RECORD PER DIRECTOR-SPOTLIGHT ALERT
+      *                  ACTUALLY SENT, KEYED BY MEMBER/NEW-TITLE SO
+      *                  A MEMBER WHO RENTED SEVERAL OF A DIRECTOR'S
+      *                  EARLIER TITLES ONLY GETS ONE ALERT ABOUT THE
+      *                  DIRECTOR'S NEW RELEASE INSTEAD OF ONE PER
+      *                  OLD TITLE THEY RENTED.
+      *****************************************************************
+       01  SPOTLIGHT-LOG-RECORD.
+           05  SL-KEY.
+               10  SL-MEMBER-ID        PIC X(08).
+               10  SL-IMDB-ID          PIC X(10).
+           05  SL-TIMESTAMP            PIC X(21).
