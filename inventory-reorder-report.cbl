@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVENTORY-REORDER-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TITLE-MASTER ASSIGN TO 'TITLEMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TM-IMDB-ID
+               FILE STATUS IS WS-TITLE-MASTER-STATUS.
+
+           SELECT RENTAL-TRANSACTION ASSIGN TO 'RENTALTXN'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS RT-KEY
+               FILE STATUS IS WS-RENTAL-TXN-STATUS.
+
+           SELECT REORDER-REPORT ASSIGN TO 'REORDERRPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TITLE-MASTER.
+       COPY 'title-master.cpy'.
+
+       FD  RENTAL-TRANSACTION.
+       COPY 'rental-transaction.cpy'.
+
+       FD  REORDER-REPORT.
+       01  REORDER-REPORT-LINE     PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           01  WS-TITLE-MASTER-STATUS PIC X(02).
+           01  WS-RENTAL-TXN-STATUS PIC X(02).
+           01  WS-TITLE-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88  END-OF-TITLES           VALUE 'Y'.
+           01  WS-RENTAL-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88  END-OF-RENTALS          VALUE 'Y'.
+           01  WS-CURRENT-DATE     PIC X(21).
+           01  WS-TODAY-CCYYMMDD   PIC 9(8).
+           01  WS-PERIOD-START     PIC 9(8).
+           01  WS-REORDER-THRESHOLD PIC 9(3) VALUE 3.
+           01  WS-REPORT-LINE      PIC X(100).
+           01  WS-RENTAL-COUNT-EDIT PIC ZZZZ9.
+           01  WS-COPIES-EDIT      PIC ZZZ9.
+           01  WS-TITLES-READ      PIC 9(7) COMP VALUE 0.
+           01  WS-TITLES-FLAGGED   PIC 9(7) COMP VALUE 0.
+           01  WS-TITLE-COUNT      PIC 9(5) COMP VALUE 0.
+           01  WS-TITLE-TABLE-MAX  PIC 9(5) COMP VALUE 45000.
+           01  WS-REPORT-INDEX     PIC 9(5) COMP.
+           01  TITLE-TABLE.
+               05  TITLE-ENTRY OCCURS 45000 TIMES
+                   ASCENDING KEY IS TT-IMDB-ID
+                   INDEXED BY TT-IDX.
+                   10  TT-IMDB-ID          PIC X(10).
+                   10  TT-TITLE            PIC X(30).
+                   10  TT-COPIES-ON-HAND   PIC 9(4).
+                   10  TT-RENTAL-COUNT     PIC 9(5).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CURRENT-DATE(1:8) TO WS-TODAY-CCYYMMDD.
+           COMPUTE WS-PERIOD-START =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-CCYYMMDD) - 7).
+           PERFORM LOAD-TITLE-TABLE.
+           PERFORM ACCUMULATE-RENTAL-COUNTS.
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM WRITE-REPORT-BODY
+               VARYING WS-REPORT-INDEX FROM 1 BY 1
+               UNTIL WS-REPORT-INDEX > WS-TITLE-COUNT.
+           PERFORM CLOSE-FILES.
+           DISPLAY 'INVENTORY-REORDER-REPORT: TITLES ' WS-TITLES-READ
+               ' FLAGGED ' WS-TITLES-FLAGGED.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT TITLE-MASTER.
+           OPEN INPUT RENTAL-TRANSACTION.
+           OPEN OUTPUT REORDER-REPORT.
+
+       LOAD-TITLE-TABLE.
+           PERFORM READ-NEXT-TITLE.
+           PERFORM ADD-TITLE-TO-TABLE UNTIL END-OF-TITLES.
+
+       READ-NEXT-TITLE.
+           READ TITLE-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-TITLE-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-TITLES-READ
+           END-READ.
+
+       ADD-TITLE-TO-TABLE.
+           IF WS-TITLE-COUNT >= WS-TITLE-TABLE-MAX THEN
+               DISPLAY 'INVENTORY-REORDER-REPORT: TITLE-TABLE FULL AT '
+                   WS-TITLE-TABLE-MAX
+                   ' TITLES - REMAINING CATALOG NOT LOADED'
+               MOVE 'Y' TO WS-TITLE-EOF-SWITCH
+           ELSE
+               ADD 1 TO WS-TITLE-COUNT
+               MOVE TM-IMDB-ID TO TT-IMDB-ID(WS-TITLE-COUNT)
+               MOVE TM-TITLE TO TT-TITLE(WS-TITLE-COUNT)
+               MOVE TM-COPIES-ON-HAND
+                   TO TT-COPIES-ON-HAND(WS-TITLE-COUNT)
+               MOVE 0 TO TT-RENTAL-COUNT(WS-TITLE-COUNT)
+               PERFORM READ-NEXT-TITLE
+           END-IF.
+
+       ACCUMULATE-RENTAL-COUNTS.
+           PERFORM READ-NEXT-RENTAL.
+           PERFORM TALLY-ONE-RENTAL UNTIL END-OF-RENTALS.
+
+       READ-NEXT-RENTAL.
+           READ RENTAL-TRANSACTION NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-RENTAL-EOF-SWITCH
+           END-READ.
+
+       TALLY-ONE-RENTAL.
+           IF RT-RENTAL-DATE >= WS-PERIOD-START THEN
+               SEARCH ALL TITLE-ENTRY
+                   WHEN TT-IMDB-ID(TT-IDX) = RT-IMDB-ID
+                       ADD 1 TO TT-RENTAL-COUNT(TT-IDX)
+               END-SEARCH
+           END-IF.
+           PERFORM READ-NEXT-RENTAL.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'WEEKLY INVENTORY REORDER REPORT - RUN DATE '
+               WS-CURRENT-DATE(1:8)
+           INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE REORDER-REPORT-LINE FROM WS-REPORT-LINE.
+
+       WRITE-REPORT-BODY.
+           IF TT-RENTAL-COUNT(WS-REPORT-INDEX) > WS-REORDER-THRESHOLD
+                   AND TT-RENTAL-COUNT(WS-REPORT-INDEX) >
+                       TT-COPIES-ON-HAND(WS-REPORT-INDEX) THEN
+               PERFORM WRITE-REORDER-LINE
+           END-IF.
+
+       WRITE-REORDER-LINE.
+           MOVE TT-RENTAL-COUNT(WS-REPORT-INDEX) TO
+               WS-RENTAL-COUNT-EDIT.
+           MOVE TT-COPIES-ON-HAND(WS-REPORT-INDEX) TO WS-COPIES-EDIT.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING TT-IMDB-ID(WS-REPORT-INDEX) ' '
+               TT-TITLE(WS-REPORT-INDEX)
+               ' RENTALS-7DAY: ' WS-RENTAL-COUNT-EDIT
+               ' COPIES-ON-HAND: ' WS-COPIES-EDIT
+           INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE REORDER-REPORT-LINE FROM WS-REPORT-LINE.
+           ADD 1 TO WS-TITLES-FLAGGED.
+
+       CLOSE-FILES.
+           CLOSE TITLE-MASTER.
+           CLOSE RENTAL-TRANSACTION.
+           CLOSE REORDER-REPORT.
+
+       END PROGRAM INVENTORY-REORDER-REPORT.
