@@ -0,0 +1,15 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATING-PROVIDER.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+           01  IMDB-ID         PIC X(10).
+           01  RATING          PIC 9(1)V9(1).
+           01  PROVIDER-STATUS PIC X(02).
+               88  PROVIDER-CALL-OK        VALUE '00'.
+       PROCEDURE DIVISION USING IMDB-ID, RATING, PROVIDER-STATUS.
+       MAIN-PROCEDURE.
+           CALL 'RATING-GATEWAY' USING IMDB-ID, RATING, PROVIDER-STATUS.
+           GOBACK.
+
+       END PROGRAM RATING-PROVIDER.
