@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MEMBER-INACTIVITY-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEMBER-MASTER ASSIGN TO 'MEMBERMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MM-MEMBER-ID
+               FILE STATUS IS WS-MEMBER-MASTER-STATUS.
+
+           SELECT RENTAL-TRANSACTION ASSIGN TO 'RENTALTXN'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RT-KEY
+               FILE STATUS IS WS-RENTAL-TXN-STATUS.
+
+           SELECT PURGE-REPORT ASSIGN TO 'PURGERPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MEMBER-MASTER.
+       COPY 'member-master.cpy'.
+
+       FD  RENTAL-TRANSACTION.
+       COPY 'rental-transaction.cpy'.
+
+       FD  PURGE-REPORT.
+       01  PURGE-REPORT-LINE        PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           01  WS-MEMBER-MASTER-STATUS PIC X(02).
+           01  WS-RENTAL-TXN-STATUS PIC X(02).
+           01  WS-MEMBER-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88  END-OF-MEMBERS          VALUE 'Y'.
+           01  WS-RENTAL-EOF-SWITCH PIC X(01).
+               88  END-OF-MEMBER-RENTALS   VALUE 'Y'.
+           01  WS-LAST-ACTIVITY-SWITCH PIC X(01).
+               88  WS-MEMBER-HAS-ACTIVITY  VALUE 'Y'.
+           01  WS-LAST-RENTAL-DATE PIC 9(8).
+           01  WS-CURRENT-DATE     PIC X(21).
+           01  WS-TODAY-CCYYMMDD   PIC 9(8).
+           01  WS-RETENTION-MONTHS PIC 9(3) VALUE 12.
+           01  WS-RETENTION-CUTOFF PIC 9(8).
+           01  WS-REPORT-LINE      PIC X(100).
+           01  WS-LAST-RENTAL-EDIT PIC X(08).
+           01  WS-MEMBERS-READ     PIC 9(7) COMP VALUE 0.
+           01  WS-MEMBERS-FLAGGED  PIC 9(7) COMP VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CURRENT-DATE(1:8) TO WS-TODAY-CCYYMMDD.
+           COMPUTE WS-RETENTION-CUTOFF =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-CCYYMMDD) -
+                   (WS-RETENTION-MONTHS * 30)).
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM READ-NEXT-MEMBER.
+           PERFORM EXAMINE-ONE-MEMBER UNTIL END-OF-MEMBERS.
+           PERFORM CLOSE-FILES.
+           DISPLAY 'MEMBER-INACTIVITY-REPORT: MEMBERS ' WS-MEMBERS-READ
+               ' FLAGGED ' WS-MEMBERS-FLAGGED.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT MEMBER-MASTER.
+           OPEN INPUT RENTAL-TRANSACTION.
+           OPEN OUTPUT PURGE-REPORT.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'MEMBER PURGE-CANDIDATE REPORT - RUN DATE '
+               WS-CURRENT-DATE(1:8)
+               ' - RETENTION MONTHS: ' WS-RETENTION-MONTHS
+           INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE PURGE-REPORT-LINE FROM WS-REPORT-LINE.
+
+       READ-NEXT-MEMBER.
+           READ MEMBER-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-MEMBER-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-MEMBERS-READ
+           END-READ.
+
+       EXAMINE-ONE-MEMBER.
+           PERFORM FIND-LAST-RENTAL-DATE.
+           IF WS-MEMBER-HAS-ACTIVITY THEN
+               IF WS-LAST-RENTAL-DATE < WS-RETENTION-CUTOFF THEN
+                   PERFORM WRITE-PURGE-LINE
+               END-IF
+           ELSE
+               IF MM-JOIN-DATE < WS-RETENTION-CUTOFF THEN
+                   PERFORM WRITE-PURGE-LINE-NO-ACTIVITY
+               END-IF
+           END-IF.
+           PERFORM READ-NEXT-MEMBER.
+
+       FIND-LAST-RENTAL-DATE.
+           MOVE 'N' TO WS-LAST-ACTIVITY-SWITCH.
+           MOVE 'N' TO WS-RENTAL-EOF-SWITCH.
+           MOVE 0 TO WS-LAST-RENTAL-DATE.
+           MOVE MM-MEMBER-ID TO RT-MEMBER-ID.
+           MOVE LOW-VALUES TO RT-IMDB-ID.
+           MOVE ZEROS TO RT-RENTAL-DATE.
+           START RENTAL-TRANSACTION KEY IS NOT LESS THAN RT-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-RENTAL-EOF-SWITCH
+           END-START.
+           IF NOT END-OF-MEMBER-RENTALS THEN
+               PERFORM READ-NEXT-MEMBER-RENTAL
+               PERFORM TRACK-LATEST-RENTAL UNTIL
+                   END-OF-MEMBER-RENTALS
+           END-IF.
+
+       READ-NEXT-MEMBER-RENTAL.
+           READ RENTAL-TRANSACTION NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-RENTAL-EOF-SWITCH
+               NOT AT END
+                   IF RT-MEMBER-ID NOT = MM-MEMBER-ID
+                       MOVE 'Y' TO WS-RENTAL-EOF-SWITCH
+                   END-IF
+           END-READ.
+
+       TRACK-LATEST-RENTAL.
+           SET WS-MEMBER-HAS-ACTIVITY TO TRUE.
+           IF RT-RENTAL-DATE > WS-LAST-RENTAL-DATE THEN
+               MOVE RT-RENTAL-DATE TO WS-LAST-RENTAL-DATE
+           END-IF.
+           PERFORM READ-NEXT-MEMBER-RENTAL.
+
+       WRITE-PURGE-LINE.
+           MOVE WS-LAST-RENTAL-DATE TO WS-LAST-RENTAL-EDIT.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING MM-MEMBER-ID ' ' MM-NAME
+               ' LAST-RENTAL: ' WS-LAST-RENTAL-EDIT
+           INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE PURGE-REPORT-LINE FROM WS-REPORT-LINE.
+           ADD 1 TO WS-MEMBERS-FLAGGED.
+
+       WRITE-PURGE-LINE-NO-ACTIVITY.
+           MOVE MM-JOIN-DATE TO WS-LAST-RENTAL-EDIT.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING MM-MEMBER-ID ' ' MM-NAME
+               ' NEVER RENTED - JOINED: ' WS-LAST-RENTAL-EDIT
+           INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE PURGE-REPORT-LINE FROM WS-REPORT-LINE.
+           ADD 1 TO WS-MEMBERS-FLAGGED.
+
+       CLOSE-FILES.
+           CLOSE MEMBER-MASTER.
+           CLOSE RENTAL-TRANSACTION.
+           CLOSE PURGE-REPORT.
+
+       END PROGRAM MEMBER-INACTIVITY-REPORT.
