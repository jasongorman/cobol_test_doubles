@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    COPYBOOK:     SMS-QUEUE.CPY
+      *    DESCRIPTION:  ONE RECORD PER TEXT ALERT HANDED OFF TO THE
+      *                  SMS GATEWAY. SEND-SMS WRITES THESE; IT DOES
+      *                  NOT TALK TO THE GATEWAY ITSELF.
+      *****************************************************************
+       01  SMS-QUEUE-RECORD.
+           05  SQ-PHONE            PIC X(12).
+           05  SQ-TEXT             PIC X(40).
