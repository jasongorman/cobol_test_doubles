@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    COPYBOOK:     ACQUISITIONS.CPY
+      *    DESCRIPTION:  ONE RECORD PER TITLE ON THE DISTRIBUTOR'S
+      *                  NIGHTLY ACQUISITIONS FEED, READ BY
+      *                  NEW-TITLE-BATCH.
+      *****************************************************************
+       01  ACQUISITION-RECORD.
+           05  ACQ-IMDB-ID         PIC X(10).
+           05  ACQ-TITLE           PIC X(30).
+           05  ACQ-YEAR            PIC 9(4).
+           05  ACQ-DIRECTOR        PIC X(30).
+           05  ACQ-GENRE           PIC X(12).
+           05  ACQ-RELEASE-DATE    PIC 9(8).
