@@ -0,0 +1,20 @@
+      *****************************************************************
+      *    COPYBOOK:     RENTAL-TRANSACTION.CPY
+      *    DESCRIPTION:  ONE RECORD PER RENTAL ACTUALLY POSTED BY
+      *                  RENTAL-POST, SO THE RATE PRICE-MOVIE CHARGED
+      *                  IS A MATTER OF RECORD INSTEAD OF A ONE-OFF
+      *                  QUOTE WITH NO TRACE.
+      *****************************************************************
+       01  RENTAL-TRANSACTION-RECORD.
+           05  RT-KEY.
+               10  RT-MEMBER-ID        PIC X(08).
+               10  RT-IMDB-ID          PIC X(10).
+               10  RT-RENTAL-DATE      PIC 9(8).
+           05  RT-DUE-DATE             PIC 9(8).
+           05  RT-RENTAL-DAYS          PIC 9(3).
+           05  RT-CURRENCY-CODE        PIC X(03).
+           05  RT-RATE                 PIC 9(2)V9(2).
+           05  RT-RETURN-DATE          PIC 9(8).
+           05  RT-LATE-FEE             PIC 9(3)V9(2).
+           05  RT-LATE-FEE-SWITCH      PIC X(01).
+               88  RT-LATE-FEE-POSTED      VALUE 'Y'.
