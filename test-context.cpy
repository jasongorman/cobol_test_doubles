@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    COPYBOOK:     TEST-CONTEXT.CPY
+      *    DESCRIPTION:  SHARED TEST CONTEXT PASSED BETWEEN TEST
+      *                  PROGRAMS AND THE ASSERT- HELPER PROGRAMS SO
+      *                  RESULTS CAN BE TALLIED ACROSS AN ENTIRE RUN.
+      *****************************************************************
+       01  TEST-CONTEXT.
+           05  TESTS-RUN           PIC 9(5) COMP.
+           05  PASSES              PIC 9(5) COMP.
+           05  FAILURES            PIC 9(5) COMP.
