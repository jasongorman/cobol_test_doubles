@@ -0,0 +1,28 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEST-SUITE-RUNNER.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'test-context.cpy'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM RESET-TEST-CONTEXT.
+           CALL 'PRICING-TEST' USING TEST-CONTEXT.
+           CALL 'NEW-TITLE-TEST' USING TEST-CONTEXT.
+
+           DISPLAY 'TEST-SUITE-RUNNER: RUN=' TESTS-RUN
+               ' PASS=' PASSES ' FAIL=' FAILURES.
+
+           IF FAILURES > 0 THEN
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+       RESET-TEST-CONTEXT.
+           MOVE 0 TO TESTS-RUN.
+           MOVE 0 TO PASSES.
+           MOVE 0 TO FAILURES.
+
+       END PROGRAM TEST-SUITE-RUNNER.
