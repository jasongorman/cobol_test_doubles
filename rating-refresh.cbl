@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATING-REFRESH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACQUISITIONS ASSIGN TO 'ACQUISIT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACQUISITIONS.
+       COPY 'acquisitions.cpy'.
+
+       WORKING-STORAGE SECTION.
+           01  WS-ACQ-EOF-SWITCH   PIC X(01) VALUE 'N'.
+               88  END-OF-ACQUISITIONS     VALUE 'Y'.
+           01  WS-RATING           PIC 9(1)V9(1).
+           01  WS-TITLES-REFRESHED PIC 9(7) COMP VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT ACQUISITIONS.
+           PERFORM READ-NEXT-ACQUISITION.
+           PERFORM REFRESH-ONE-TITLE UNTIL END-OF-ACQUISITIONS.
+           CLOSE ACQUISITIONS.
+           CALL 'CLOSE-RATING-CACHE'.
+           DISPLAY 'RATING-REFRESH: TITLES REFRESHED '
+               WS-TITLES-REFRESHED.
+           GOBACK.
+
+       READ-NEXT-ACQUISITION.
+           READ ACQUISITIONS
+               AT END
+                   MOVE 'Y' TO WS-ACQ-EOF-SWITCH
+           END-READ.
+
+       REFRESH-ONE-TITLE.
+           CALL 'FETCH-RATING-CACHED' USING ACQ-IMDB-ID, WS-RATING.
+           ADD 1 TO WS-TITLES-REFRESHED.
+           PERFORM READ-NEXT-ACQUISITION.
+
+       END PROGRAM RATING-REFRESH.
