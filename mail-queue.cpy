@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    COPYBOOK:     MAIL-QUEUE.CPY
+      *    DESCRIPTION:  ONE RECORD PER ALERT HANDED OFF TO THE MAIL
+      *                  TRANSFER AGENT. SEND-MAIL WRITES THESE; IT
+      *                  DOES NOT TALK TO THE MAIL SERVER ITSELF.
+      *****************************************************************
+       01  MAIL-QUEUE-RECORD.
+           05  MQ-EMAIL            PIC X(40).
+           05  MQ-SUBJECT          PIC X(100).
