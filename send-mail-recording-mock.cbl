@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEND-MAIL-RECORDING-MOCK.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01  RECORDED-MAIL-COUNT EXTERNAL PIC 9(3).
+           01  RECORDED-MAIL-TABLE EXTERNAL.
+               05  RECORDED-MAIL-ENTRY OCCURS 50 TIMES.
+                   10  RECORDED-RECIPIENT PIC X(40).
+                   10  RECORDED-SUBJECT   PIC X(100).
+       LINKAGE SECTION.
+           01  MEMBER-EMAIL PIC X(40).
+           01  SUBJECT     PIC X(100).
+       PROCEDURE DIVISION USING MEMBER-EMAIL, SUBJECT.
+       MAIN-PROCEDURE.
+           PERFORM APPEND-MAIL-RECORD.
+           GOBACK.
+
+       APPEND-MAIL-RECORD.
+           IF RECORDED-MAIL-COUNT < 50 THEN
+               ADD 1 TO RECORDED-MAIL-COUNT
+               MOVE MEMBER-EMAIL TO
+                   RECORDED-RECIPIENT(RECORDED-MAIL-COUNT)
+               MOVE SUBJECT TO
+                   RECORDED-SUBJECT(RECORDED-MAIL-COUNT)
+           END-IF.
+
+       END PROGRAM SEND-MAIL-RECORDING-MOCK.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESET-MAIL-RECORDING.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01  RECORDED-MAIL-COUNT EXTERNAL PIC 9(3).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE 0 TO RECORDED-MAIL-COUNT.
+           GOBACK.
+       END PROGRAM RESET-MAIL-RECORDING.
+
