@@ -0,0 +1,304 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NEW-TITLE-BATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACQUISITIONS ASSIGN TO 'ACQUISIT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MEMBER-MASTER ASSIGN TO 'MEMBERMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MM-MEMBER-ID
+               FILE STATUS IS WS-MEMBER-MASTER-STATUS.
+
+           SELECT ALERT-LOG ASSIGN TO 'ALERTLOG'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AL-KEY
+               FILE STATUS IS WS-ALERT-LOG-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'NTBCKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT DIGEST-QUEUE ASSIGN TO 'DIGESTQ'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DQ-KEY
+               FILE STATUS IS WS-DIGEST-QUEUE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACQUISITIONS.
+       COPY 'acquisitions.cpy'.
+
+       FD  MEMBER-MASTER.
+       COPY 'member-master.cpy'.
+
+       FD  ALERT-LOG.
+       COPY 'alert-log.cpy'.
+
+       FD  CHECKPOINT-FILE.
+       COPY 'checkpoint.cpy'.
+
+       FD  DIGEST-QUEUE.
+       COPY 'digest-queue.cpy'.
+
+       WORKING-STORAGE SECTION.
+           01  WS-MEMBER-MASTER-STATUS PIC X(02).
+           01  WS-ALERT-LOG-STATUS PIC X(02).
+           01  WS-CHECKPOINT-STATUS PIC X(02).
+           01  WS-DIGEST-QUEUE-STATUS PIC X(02).
+           01  WS-ACQ-EOF-SWITCH   PIC X(01) VALUE 'N'.
+               88  END-OF-ACQUISITIONS     VALUE 'Y'.
+           01  WS-MEMBER-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88  END-OF-MEMBERS          VALUE 'Y'.
+           01  WS-ALREADY-ALERTED-SWITCH PIC X(01).
+               88  WS-ALREADY-ALERTED      VALUE 'Y'.
+           01  WS-RESTART-SWITCH   PIC X(01) VALUE 'N'.
+               88  WS-IS-RESTART           VALUE 'Y'.
+           01  WS-RESTART-IMDB-ID  PIC X(10).
+           01  WS-RESTART-MEMBER-ID PIC X(08).
+           01  WS-CURRENT-DATE     PIC X(21).
+           01  WS-CHECKPOINT-INTERVAL PIC 9(7) COMP VALUE 1000.
+           01  WS-MEMBERS-SINCE-CHECKPOINT PIC 9(7) COMP VALUE 0.
+           01  WS-ALERTS-FOR-TITLE PIC 9(7) COMP VALUE 0.
+           01  WS-TITLES-PROCESSED PIC 9(7) COMP VALUE 0.
+           01  WS-TOTAL-ALERTS     PIC 9(7) COMP VALUE 0.
+           01  WS-DIGEST-EOF-SWITCH PIC X(01).
+               88  END-OF-MEMBER-DIGEST    VALUE 'Y'.
+           01  WS-DIGEST-ENTRY-COUNT PIC 9(5) VALUE 0.
+           01  WS-DIGEST-TEXT      PIC X(80).
+           01  WS-DIGEST-SUBJECT   PIC X(100).
+           01  WS-DIGESTS-SENT     PIC 9(7) COMP VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LOAD-CHECKPOINT.
+           OPEN INPUT ACQUISITIONS.
+           PERFORM OPEN-ALERT-LOG.
+           PERFORM OPEN-DIGEST-QUEUE.
+           PERFORM READ-NEXT-ACQUISITION.
+           PERFORM PROCESS-ONE-ACQUISITION UNTIL END-OF-ACQUISITIONS.
+           CLOSE ACQUISITIONS.
+           PERFORM SEND-ALL-DIGESTS.
+           CLOSE ALERT-LOG.
+           CLOSE DIGEST-QUEUE.
+           CALL 'CLOSE-SEND-MAIL'.
+           CALL 'CLOSE-SEND-SMS'.
+           PERFORM CLEAR-CHECKPOINT.
+           DISPLAY 'NEW-TITLE-BATCH: TITLES ' WS-TITLES-PROCESSED
+               ' TOTAL ALERTS ' WS-TOTAL-ALERTS
+               ' DIGESTS SENT ' WS-DIGESTS-SENT.
+           GOBACK.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00' THEN
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-ACQ-IMDB-ID TO WS-RESTART-IMDB-ID
+                       MOVE CKPT-MEMBER-ID TO WS-RESTART-MEMBER-ID
+                       SET WS-IS-RESTART TO TRUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE ACQ-IMDB-ID TO CKPT-ACQ-IMDB-ID.
+           MOVE MM-MEMBER-ID TO CKPT-MEMBER-ID.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       OPEN-ALERT-LOG.
+           OPEN I-O ALERT-LOG.
+           IF WS-ALERT-LOG-STATUS = '35' THEN
+               OPEN OUTPUT ALERT-LOG
+               CLOSE ALERT-LOG
+               OPEN I-O ALERT-LOG
+           END-IF.
+
+       OPEN-DIGEST-QUEUE.
+           IF WS-IS-RESTART THEN
+               OPEN I-O DIGEST-QUEUE
+               IF WS-DIGEST-QUEUE-STATUS = '35' THEN
+                   OPEN OUTPUT DIGEST-QUEUE
+                   CLOSE DIGEST-QUEUE
+                   OPEN I-O DIGEST-QUEUE
+               END-IF
+           ELSE
+               OPEN OUTPUT DIGEST-QUEUE
+               CLOSE DIGEST-QUEUE
+               OPEN I-O DIGEST-QUEUE
+           END-IF.
+
+       READ-NEXT-ACQUISITION.
+           READ ACQUISITIONS
+               AT END
+                   MOVE 'Y' TO WS-ACQ-EOF-SWITCH
+           END-READ.
+
+       PROCESS-ONE-ACQUISITION.
+           IF WS-IS-RESTART AND ACQ-IMDB-ID NOT = WS-RESTART-IMDB-ID
+               CONTINUE
+           ELSE
+               MOVE 0 TO WS-ALERTS-FOR-TITLE
+               PERFORM ALERT-ALL-MEMBERS-FOR-TITLE
+               ADD 1 TO WS-TITLES-PROCESSED
+               ADD WS-ALERTS-FOR-TITLE TO WS-TOTAL-ALERTS
+               DISPLAY 'TITLE ' ACQ-TITLE ' ALERTS SENT: '
+                   WS-ALERTS-FOR-TITLE
+               IF WS-IS-RESTART AND ACQ-IMDB-ID = WS-RESTART-IMDB-ID
+                   MOVE 'N' TO WS-RESTART-SWITCH
+               END-IF
+           END-IF.
+           PERFORM READ-NEXT-ACQUISITION.
+
+       ALERT-ALL-MEMBERS-FOR-TITLE.
+           MOVE 'N' TO WS-MEMBER-EOF-SWITCH.
+           OPEN INPUT MEMBER-MASTER.
+           PERFORM POSITION-MEMBER-MASTER.
+           PERFORM READ-NEXT-MEMBER.
+           PERFORM ALERT-ONE-MEMBER UNTIL END-OF-MEMBERS.
+           CLOSE MEMBER-MASTER.
+
+       POSITION-MEMBER-MASTER.
+           IF WS-IS-RESTART AND ACQ-IMDB-ID = WS-RESTART-IMDB-ID
+                   AND WS-RESTART-MEMBER-ID NOT = SPACES THEN
+               MOVE WS-RESTART-MEMBER-ID TO MM-MEMBER-ID
+               START MEMBER-MASTER KEY IS NOT LESS THAN MM-MEMBER-ID
+                   INVALID KEY
+                       MOVE 'Y' TO WS-MEMBER-EOF-SWITCH
+               END-START
+           END-IF.
+
+       READ-NEXT-MEMBER.
+           READ MEMBER-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-MEMBER-EOF-SWITCH
+           END-READ.
+
+       ALERT-ONE-MEMBER.
+           PERFORM CHECK-ALREADY-ALERTED.
+           IF NOT WS-ALREADY-ALERTED
+                   AND (MM-ALERT-PREFERENCES = 'ALL'
+                   OR MM-ALERT-PREFERENCES = ACQ-GENRE) THEN
+               IF MM-DIGEST-MODE THEN
+                   PERFORM QUEUE-DIGEST-ENTRY
+               ELSE
+                   CALL 'NEW-TITLE' USING ACQ-TITLE, ACQ-YEAR,
+                                       ACQ-DIRECTOR, ACQ-GENRE,
+                                       MM-EMAIL, MM-PHONE,
+                                       MM-ALERT-CHANNEL,
+                                       'SEND-MAIL', 'SEND-SMS'
+                   ADD 1 TO WS-ALERTS-FOR-TITLE
+               END-IF
+               PERFORM RECORD-ALERT-SENT
+               ADD 1 TO WS-MEMBERS-SINCE-CHECKPOINT
+               IF WS-MEMBERS-SINCE-CHECKPOINT >=
+                       WS-CHECKPOINT-INTERVAL THEN
+                   PERFORM WRITE-CHECKPOINT
+                   MOVE 0 TO WS-MEMBERS-SINCE-CHECKPOINT
+               END-IF
+           END-IF.
+           PERFORM READ-NEXT-MEMBER.
+
+       CHECK-ALREADY-ALERTED.
+           MOVE 'N' TO WS-ALREADY-ALERTED-SWITCH.
+           MOVE MM-MEMBER-ID TO AL-MEMBER-ID.
+           MOVE ACQ-IMDB-ID TO AL-IMDB-ID.
+           READ ALERT-LOG
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-ALREADY-ALERTED TO TRUE
+           END-READ.
+
+       QUEUE-DIGEST-ENTRY.
+           MOVE MM-MEMBER-ID TO DQ-MEMBER-ID.
+           MOVE ACQ-IMDB-ID TO DQ-IMDB-ID.
+           MOVE ACQ-TITLE TO DQ-TITLE.
+           MOVE ACQ-YEAR TO DQ-YEAR.
+           MOVE ACQ-GENRE TO DQ-GENRE.
+           WRITE DIGEST-QUEUE-RECORD.
+
+       RECORD-ALERT-SENT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE MM-MEMBER-ID TO AL-MEMBER-ID.
+           MOVE ACQ-IMDB-ID TO AL-IMDB-ID.
+           MOVE WS-CURRENT-DATE TO AL-TIMESTAMP.
+           WRITE ALERT-LOG-RECORD.
+
+       SEND-ALL-DIGESTS.
+           MOVE 'N' TO WS-MEMBER-EOF-SWITCH.
+           OPEN INPUT MEMBER-MASTER.
+           PERFORM READ-NEXT-MEMBER.
+           PERFORM SEND-ONE-MEMBER-DIGEST UNTIL END-OF-MEMBERS.
+           CLOSE MEMBER-MASTER.
+
+       SEND-ONE-MEMBER-DIGEST.
+           IF MM-DIGEST-MODE THEN
+               PERFORM BUILD-AND-SEND-DIGEST
+           END-IF.
+           PERFORM READ-NEXT-MEMBER.
+
+       BUILD-AND-SEND-DIGEST.
+           MOVE SPACES TO WS-DIGEST-TEXT.
+           MOVE 0 TO WS-DIGEST-ENTRY-COUNT.
+           MOVE 'N' TO WS-DIGEST-EOF-SWITCH.
+           MOVE MM-MEMBER-ID TO DQ-MEMBER-ID.
+           MOVE LOW-VALUES TO DQ-IMDB-ID.
+           START DIGEST-QUEUE KEY IS NOT LESS THAN DQ-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-DIGEST-EOF-SWITCH
+           END-START.
+           IF NOT END-OF-MEMBER-DIGEST THEN
+               PERFORM READ-NEXT-DIGEST-ENTRY
+               PERFORM ACCUMULATE-ONE-DIGEST-ENTRY
+                   UNTIL END-OF-MEMBER-DIGEST
+           END-IF.
+           IF WS-DIGEST-ENTRY-COUNT > 0 THEN
+               PERFORM SEND-DIGEST-MAIL
+           END-IF.
+
+       READ-NEXT-DIGEST-ENTRY.
+           READ DIGEST-QUEUE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-DIGEST-EOF-SWITCH
+               NOT AT END
+                   IF DQ-MEMBER-ID NOT = MM-MEMBER-ID
+                       MOVE 'Y' TO WS-DIGEST-EOF-SWITCH
+                   END-IF
+           END-READ.
+
+       ACCUMULATE-ONE-DIGEST-ENTRY.
+           IF WS-DIGEST-ENTRY-COUNT = 0 THEN
+               STRING FUNCTION TRIM(DQ-TITLE) ' (' DQ-YEAR ')'
+                   INTO WS-DIGEST-TEXT
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM(WS-DIGEST-TEXT) '; '
+                   FUNCTION TRIM(DQ-TITLE) ' (' DQ-YEAR ')'
+                   INTO WS-DIGEST-TEXT
+               END-STRING
+           END-IF.
+           ADD 1 TO WS-DIGEST-ENTRY-COUNT.
+           PERFORM READ-NEXT-DIGEST-ENTRY.
+
+       SEND-DIGEST-MAIL.
+           MOVE SPACES TO WS-DIGEST-SUBJECT.
+           STRING 'New Titles Digest (' WS-DIGEST-ENTRY-COUNT
+               ' titles): ' FUNCTION TRIM(WS-DIGEST-TEXT)
+               INTO WS-DIGEST-SUBJECT
+           END-STRING.
+           CALL 'SEND-MAIL' USING MM-EMAIL, WS-DIGEST-SUBJECT.
+           ADD WS-DIGEST-ENTRY-COUNT TO WS-TOTAL-ALERTS.
+           ADD 1 TO WS-DIGESTS-SENT.
+
+       END PROGRAM NEW-TITLE-BATCH.
