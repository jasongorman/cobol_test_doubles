@@ -0,0 +1,49 @@
+//NITEBAT  JOB (ACCTNO),'NIGHTLY PRICING/ALERTS',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* NIGHTLY BATCH JOB STREAM
+//*
+//* RUNS THE RATING-CACHE REFRESH, BATCH PRICING, AND NEW-TITLE
+//* ALERTING STEPS IN SEQUENCE. EACH STEP IS GATED ON THE RETURN
+//* CODE OF THE STEPS BEFORE IT SO A FAILURE EARLY IN THE CHAIN
+//* STOPS THE REST OF THE RUN INSTEAD OF PRICING BAD DATA OR
+//* ALERTING MEMBERS ABOUT TITLES THAT NEVER GOT PRICED.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=RATING-REFRESH
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//TITLEMSTR DD  DSN=PROD.BATCH.TITLEMSTR,DISP=SHR
+//RATINGCACHE DD DSN=PROD.BATCH.RATINGCACHE,DISP=SHR
+//ACQUISIT DD   DSN=PROD.BATCH.ACQUISIT.G0(+1),DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=PRICE-MOVIE-BATCH,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//TITLEMSTR DD  DSN=PROD.BATCH.TITLEMSTR,DISP=SHR
+//RATINGCACHE DD DSN=PROD.BATCH.RATINGCACHE,DISP=SHR
+//PRICEEXC DD   DSN=PROD.BATCH.PRICEEXC,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//PRICEAUDIT DD DSN=PROD.BATCH.PRICEAUDIT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=NEW-TITLE-BATCH,
+//             COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ACQUISIT DD   DSN=PROD.BATCH.ACQUISIT.G0(+1),DISP=SHR
+//MEMBERMSTR DD DSN=PROD.BATCH.MEMBERMSTR,DISP=SHR
+//ALERTLOG DD   DSN=PROD.BATCH.ALERTLOG,DISP=SHR
+//NTBCKPT  DD   DSN=PROD.BATCH.NTBCKPT,DISP=SHR
+//DIGESTQ  DD   DSN=PROD.BATCH.DIGESTQ,DISP=SHR
+//MAILQUEUE DD  DSN=PROD.BATCH.MAILQUEUE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SMSQUEUE DD   DSN=PROD.BATCH.SMSQUEUE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//
