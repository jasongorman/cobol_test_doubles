@@ -0,0 +1,16 @@
+      *****************************************************************
+      *    COPYBOOK:     DIGEST-QUEUE.CPY
+      *    DESCRIPTION:  ONE RECORD PER NEW-TITLE ALERT QUEUED FOR A
+      *                  MEMBER WHOSE ALERT-PREFERENCES ASK FOR A
+      *                  DIGEST INSTEAD OF AN IMMEDIATE PER-TITLE
+      *                  MAIL. NEW-TITLE-BATCH DRAINS AND CLEARS THIS
+      *                  QUEUE ONCE PER RUN, AFTER EVERY ACQUISITION
+      *                  HAS BEEN MATCHED AGAINST EVERY MEMBER.
+      *****************************************************************
+       01  DIGEST-QUEUE-RECORD.
+           05  DQ-KEY.
+               10  DQ-MEMBER-ID        PIC X(08).
+               10  DQ-IMDB-ID          PIC X(10).
+           05  DQ-TITLE                PIC X(30).
+           05  DQ-YEAR                 PIC 9(4).
+           05  DQ-GENRE                PIC X(12).
