@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    COPYBOOK:     MEMBER-MASTER.CPY
+      *    DESCRIPTION:  ONE RECORD PER MEMBER. LETS NEW-TITLE-BATCH
+      *                  LOOP OVER EVERY ACTIVE MEMBER INSTEAD OF
+      *                  FIRING ONE ALERT WITH NO ADDRESSEE LIST.
+      *****************************************************************
+       01  MEMBER-MASTER-RECORD.
+           05  MM-MEMBER-ID        PIC X(08).
+           05  MM-NAME             PIC X(30).
+           05  MM-EMAIL            PIC X(40).
+           05  MM-PHONE            PIC X(12).
+           05  MM-JOIN-DATE        PIC 9(8).
+           05  MM-TIER             PIC X(10).
+           05  MM-ALERT-PREFERENCES PIC X(12).
+           05  MM-ALERT-CHANNEL    PIC X(05).
+           05  MM-ALERT-FREQUENCY  PIC X(09).
+               88  MM-DIGEST-MODE          VALUE 'DIGEST'.
+           05  MM-ACCOUNT-BALANCE  PIC 9(5)V9(2).
