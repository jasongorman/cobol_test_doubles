@@ -0,0 +1,16 @@
+      *****************************************************************
+      *    COPYBOOK:     COPY-INVENTORY.CPY
+      *    DESCRIPTION:  ONE RECORD PER PHYSICAL COPY THAT HAS EVER
+      *                  BEEN FLAGGED DAMAGED OR LOST. A COPY WITH NO
+      *                  RECORD HERE IS ASSUMED AVAILABLE, SO ONLY THE
+      *                  COPIES PULLED OUT OF THE RENTABLE POOL NEED
+      *                  TO BE TRACKED INDIVIDUALLY.
+      *****************************************************************
+       01  COPY-INVENTORY-RECORD.
+           05  CI-KEY.
+               10  CI-IMDB-ID          PIC X(10).
+               10  CI-COPY-NUMBER      PIC 9(4).
+           05  CI-CONDITION            PIC X(01).
+               88  CI-COPY-DAMAGED         VALUE 'D'.
+               88  CI-COPY-LOST            VALUE 'L'.
+           05  CI-FLAGGED-DATE         PIC 9(8).
