@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATING-DISTRIBUTION-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TITLE-MASTER ASSIGN TO 'TITLEMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TM-IMDB-ID
+               FILE STATUS IS WS-TITLE-MASTER-STATUS.
+
+           SELECT DISTRIBUTION-REPORT ASSIGN TO 'RATEDISTRPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TITLE-MASTER.
+       COPY 'title-master.cpy'.
+
+       FD  DISTRIBUTION-REPORT.
+       01  DISTRIBUTION-REPORT-LINE   PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           01  WS-TITLE-MASTER-STATUS PIC X(02).
+           01  WS-EOF-SWITCH       PIC X(01) VALUE 'N'.
+               88  END-OF-TITLES           VALUE 'Y'.
+           01  WS-CURRENT-DATE     PIC X(21).
+           01  WS-REPORT-LINE      PIC X(100).
+           01  WS-TITLES-READ      PIC 9(7) COMP VALUE 0.
+           01  WS-HIGH-COUNT       PIC 9(7) COMP VALUE 0.
+           01  WS-MID-COUNT        PIC 9(7) COMP VALUE 0.
+           01  WS-LOW-COUNT        PIC 9(7) COMP VALUE 0.
+           01  WS-UNRATED-COUNT    PIC 9(7) COMP VALUE 0.
+           01  WS-COUNT-EDIT       PIC ZZZZZZ9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM READ-NEXT-TITLE.
+           PERFORM TALLY-ONE-TITLE UNTIL END-OF-TITLES.
+           PERFORM WRITE-REPORT-BODY.
+           PERFORM CLOSE-FILES.
+           DISPLAY 'RATING-DISTRIBUTION-REPORT: TITLES ' WS-TITLES-READ.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT TITLE-MASTER.
+           OPEN OUTPUT DISTRIBUTION-REPORT.
+
+       WRITE-REPORT-HEADER.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'RATING DISTRIBUTION REPORT - RUN DATE '
+               WS-CURRENT-DATE(1:8)
+           INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE DISTRIBUTION-REPORT-LINE FROM WS-REPORT-LINE.
+
+       READ-NEXT-TITLE.
+           READ TITLE-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-TITLES-READ
+           END-READ.
+
+       TALLY-ONE-TITLE.
+           IF TM-RATING = ZERO THEN
+               ADD 1 TO WS-UNRATED-COUNT
+           ELSE
+               IF TM-RATING > 7.0 THEN
+                   ADD 1 TO WS-HIGH-COUNT
+               ELSE
+                   IF TM-RATING < 4 THEN
+                       ADD 1 TO WS-LOW-COUNT
+                   ELSE
+                       ADD 1 TO WS-MID-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM READ-NEXT-TITLE.
+
+       WRITE-REPORT-BODY.
+           MOVE WS-HIGH-COUNT TO WS-COUNT-EDIT.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'RATING > 7.0        : ' WS-COUNT-EDIT
+           INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE DISTRIBUTION-REPORT-LINE FROM WS-REPORT-LINE.
+
+           MOVE WS-MID-COUNT TO WS-COUNT-EDIT.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'RATING 4.0 TO 7.0   : ' WS-COUNT-EDIT
+           INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE DISTRIBUTION-REPORT-LINE FROM WS-REPORT-LINE.
+
+           MOVE WS-LOW-COUNT TO WS-COUNT-EDIT.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'RATING < 4.0        : ' WS-COUNT-EDIT
+           INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE DISTRIBUTION-REPORT-LINE FROM WS-REPORT-LINE.
+
+           MOVE WS-UNRATED-COUNT TO WS-COUNT-EDIT.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'UNRATED             : ' WS-COUNT-EDIT
+           INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE DISTRIBUTION-REPORT-LINE FROM WS-REPORT-LINE.
+
+           MOVE WS-TITLES-READ TO WS-COUNT-EDIT.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'TOTAL TITLES        : ' WS-COUNT-EDIT
+           INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE DISTRIBUTION-REPORT-LINE FROM WS-REPORT-LINE.
+
+       CLOSE-FILES.
+           CLOSE TITLE-MASTER.
+           CLOSE DISTRIBUTION-REPORT.
+
+       END PROGRAM RATING-DISTRIBUTION-REPORT.
