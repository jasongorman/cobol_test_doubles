@@ -0,0 +1,26 @@
+      *****************************************************************
+      *    COPYBOOK:     PRICE-AUDIT.CPY
+      *    DESCRIPTION:  ONE RECORD PER TITLE PRICED BY A
+      *                  PRICE-MOVIE-BATCH RUN, CAPTURING THE RATING
+      *                  USED, THE BASE PRICE, AND EVERY ADJUSTMENT
+      *                  PRICE-MOVIE APPLIED, SO A DISPUTED CHARGE CAN
+      *                  BE RESOLVED BY LOOKING AT WHAT ACTUALLY
+      *                  HAPPENED INSTEAD OF RE-DERIVING IT. ALSO
+      *                  CARRIES ONE RECORD PER MANUAL PRICE OVERRIDE
+      *                  POSTED BY PRICE-OVERRIDE, DISTINGUISHED BY
+      *                  PA-PRICE-SOURCE, SO PRICE-MOVIE-BATCH CAN TELL
+      *                  A TITLE'S LAST PRICING EVENT WAS A MANAGER
+      *                  OVERRIDE AND LEAVE IT ALONE.
+      *****************************************************************
+       01  PRICE-AUDIT-RECORD.
+           05  PA-KEY.
+               10  PA-IMDB-ID          PIC X(10).
+               10  PA-RUN-TIMESTAMP    PIC X(21).
+           05  PA-RATING               PIC 9(1)V9(1).
+           05  PA-BASE-PRICE           PIC 9(2)V9(2).
+           05  PA-FINAL-PRICE          PIC 9(2)V9(2).
+           05  PA-ADJUSTMENTS          PIC X(60).
+           05  PA-PRICE-SOURCE         PIC X(08).
+               88  PA-SOURCE-IS-BATCH      VALUE 'BATCH'.
+               88  PA-SOURCE-IS-OVERRIDE   VALUE 'OVERRIDE'.
+           05  PA-OVERRIDE-REASON      PIC X(40).
