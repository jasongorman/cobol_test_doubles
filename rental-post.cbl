@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENTAL-POST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RENTAL-TRANSACTION ASSIGN TO 'RENTALTXN'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RT-KEY
+               FILE STATUS IS WS-RENTAL-TXN-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RENTAL-TRANSACTION.
+       COPY 'rental-transaction.cpy'.
+
+       WORKING-STORAGE SECTION.
+           01  WS-RENTAL-TXN-STATUS PIC X(02).
+           01  WS-TXN-OPEN-SWITCH  PIC X(01) VALUE 'N'.
+               88  WS-TXN-IS-OPEN          VALUE 'Y'.
+           01  WS-RENTAL-PERIOD-DAYS PIC 9(3) VALUE 7.
+           01  WS-DUE-DATE-INTEGER PIC S9(9) COMP.
+           01  WS-BASE-PRICE       PIC 9(2)V9(2).
+           01  WS-ADJUSTMENTS-APPLIED PIC X(60).
+           01  WS-RATING-USED      PIC 9(1)V9(1).
+       LINKAGE SECTION.
+           01  IMDB-ID         PIC X(10).
+           01  MEMBER-ID       PIC X(08).
+           01  RENTAL-DATE     PIC 9(8).
+           01  RELEASE-DATE    PIC 9(8).
+           01  MEMBER-TIER     PIC X(10).
+           01  GENRE           PIC X(12).
+           01  FETCH-RATING    PIC X(20).
+           01  RENTAL-PRICE    PIC 9(2)V9(2).
+           01  UNRATED-FLAG    PIC X(01).
+               88  TITLE-IS-UNRATED        VALUE 'Y'.
+           01  RENTAL-DAYS     PIC 9(3).
+           01  CURRENCY-CODE   PIC X(03).
+       PROCEDURE DIVISION USING IMDB-ID, MEMBER-ID, RENTAL-DATE,
+                                   RELEASE-DATE, MEMBER-TIER, GENRE,
+                                   FETCH-RATING, RENTAL-PRICE,
+                                   UNRATED-FLAG, RENTAL-DAYS,
+                                   CURRENCY-CODE.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-TXN-IF-NEEDED.
+
+           CALL 'PRICE-MOVIE' USING IMDB-ID, RENTAL-PRICE, FETCH-RATING,
+                                   RELEASE-DATE, UNRATED-FLAG,
+                                   MEMBER-TIER, GENRE, WS-BASE-PRICE,
+                                   WS-ADJUSTMENTS-APPLIED,
+                                   WS-RATING-USED, RENTAL-DATE,
+                                   RENTAL-DAYS, CURRENCY-CODE.
+
+           PERFORM COMPUTE-DUE-DATE.
+
+           MOVE MEMBER-ID TO RT-MEMBER-ID.
+           MOVE IMDB-ID TO RT-IMDB-ID.
+           MOVE RENTAL-DATE TO RT-RENTAL-DATE.
+           MOVE WS-RENTAL-PERIOD-DAYS TO RT-RENTAL-DAYS.
+           MOVE CURRENCY-CODE TO RT-CURRENCY-CODE.
+           MOVE RENTAL-PRICE TO RT-RATE.
+           MOVE ZEROS TO RT-RETURN-DATE RT-LATE-FEE.
+           MOVE 'N' TO RT-LATE-FEE-SWITCH.
+           WRITE RENTAL-TRANSACTION-RECORD.
+
+           GOBACK.
+
+       COMPUTE-DUE-DATE.
+           MOVE RENTAL-DAYS TO WS-RENTAL-PERIOD-DAYS.
+           IF WS-RENTAL-PERIOD-DAYS = ZERO THEN
+               MOVE 7 TO WS-RENTAL-PERIOD-DAYS.
+
+           COMPUTE WS-DUE-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(RENTAL-DATE) +
+               WS-RENTAL-PERIOD-DAYS.
+           MOVE FUNCTION DATE-OF-INTEGER(WS-DUE-DATE-INTEGER)
+               TO RT-DUE-DATE.
+
+       OPEN-TXN-IF-NEEDED.
+           IF NOT WS-TXN-IS-OPEN THEN
+               OPEN I-O RENTAL-TRANSACTION
+               IF WS-RENTAL-TXN-STATUS = '35' THEN
+                   OPEN OUTPUT RENTAL-TRANSACTION
+                   CLOSE RENTAL-TRANSACTION
+                   OPEN I-O RENTAL-TRANSACTION
+               END-IF
+               SET WS-TXN-IS-OPEN TO TRUE
+           END-IF.
+
+       ENTRY 'CLOSE-RENTAL-POST'.
+           IF WS-TXN-IS-OPEN THEN
+               CLOSE RENTAL-TRANSACTION
+               MOVE 'N' TO WS-TXN-OPEN-SWITCH
+           END-IF.
+           GOBACK.
+
+       END PROGRAM RENTAL-POST.
