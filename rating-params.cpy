@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    COPYBOOK:     RATING-PARAMS.CPY
+      *    DESCRIPTION:  LINKAGE PARAMETERS SHARED BY FETCH-RATING
+      *                  IMPLEMENTATIONS (RATING-STUB AND PRODUCTION
+      *                  EQUIVALENTS) SO THEY ALL MATCH THE CALL MADE
+      *                  FROM PRICE-MOVIE.
+      *****************************************************************
+       01  IMDB-ID         PIC X(10).
+       01  RATING          PIC 9(1)V9(1).
