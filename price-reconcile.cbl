@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICE-RECONCILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RENTAL-TRANSACTION ASSIGN TO 'RENTALTXN'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS RT-KEY
+               FILE STATUS IS WS-RENTAL-TXN-STATUS.
+
+           SELECT TITLE-MASTER ASSIGN TO 'TITLEMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TM-IMDB-ID
+               FILE STATUS IS WS-TITLE-MASTER-STATUS.
+
+           SELECT MEMBER-MASTER ASSIGN TO 'MEMBERMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MM-MEMBER-ID
+               FILE STATUS IS WS-MEMBER-MASTER-STATUS.
+
+           SELECT RECONCILE-EXCEPTIONS ASSIGN TO 'PRICERECON'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRICE-AUDIT ASSIGN TO 'PRICEAUDIT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PA-KEY
+               FILE STATUS IS WS-PRICE-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RENTAL-TRANSACTION.
+       COPY 'rental-transaction.cpy'.
+
+       FD  TITLE-MASTER.
+       COPY 'title-master.cpy'.
+
+       FD  MEMBER-MASTER.
+       COPY 'member-master.cpy'.
+
+       FD  RECONCILE-EXCEPTIONS.
+       01  RECONCILE-EXCEPTION-RECORD.
+           05  RE-MEMBER-ID        PIC X(08).
+           05  RE-IMDB-ID          PIC X(10).
+           05  RE-RENTAL-DATE      PIC 9(8).
+           05  RE-CHARGED-PRICE    PIC 9(2)V9(2).
+           05  RE-CURRENT-PRICE    PIC 9(2)V9(2).
+           05  RE-REASON           PIC X(40).
+
+       FD  PRICE-AUDIT.
+       COPY 'price-audit.cpy'.
+
+       WORKING-STORAGE SECTION.
+           01  WS-RENTAL-TXN-STATUS PIC X(02).
+           01  WS-TITLE-MASTER-STATUS PIC X(02).
+           01  WS-MEMBER-MASTER-STATUS PIC X(02).
+           01  WS-PRICE-AUDIT-STATUS PIC X(02).
+           01  WS-EOF-SWITCH       PIC X(01) VALUE 'N'.
+               88  END-OF-RENTALS          VALUE 'Y'.
+           01  WS-TITLE-FOUND-SWITCH PIC X(01).
+               88  WS-TITLE-FOUND          VALUE 'Y'.
+           01  WS-MEMBER-FOUND-SWITCH PIC X(01).
+               88  WS-MEMBER-FOUND         VALUE 'Y'.
+           01  WS-OVERRIDE-ACTIVE-SWITCH PIC X(01).
+               88  WS-OVERRIDE-ACTIVE      VALUE 'Y'.
+           01  WS-AUDIT-EOF-SWITCH PIC X(01).
+               88  END-OF-AUDIT-FOR-TITLE  VALUE 'Y'.
+           01  WS-MEMBER-TIER      PIC X(10).
+           01  WS-CURRENT-PRICE    PIC 9(2)V9(2).
+           01  WS-UNRATED-FLAG     PIC X(01).
+               88  WS-TITLE-IS-UNRATED     VALUE 'Y'.
+           01  WS-BASE-PRICE       PIC 9(2)V9(2).
+           01  WS-ADJUSTMENTS-APPLIED PIC X(60).
+           01  WS-RATING-USED      PIC 9(1)V9(1).
+           01  WS-RENTALS-READ     PIC 9(7) COMP VALUE 0.
+           01  WS-MISMATCHES-FOUND PIC 9(7) COMP VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           PERFORM READ-NEXT-RENTAL.
+           PERFORM RECONCILE-ONE-RENTAL UNTIL END-OF-RENTALS.
+           PERFORM CLOSE-FILES.
+           CALL 'CLOSE-RATING-CACHE'.
+           DISPLAY 'PRICE-RECONCILE: RENTALS READ ' WS-RENTALS-READ
+               ' MISMATCHES ' WS-MISMATCHES-FOUND.
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT RENTAL-TRANSACTION.
+           OPEN INPUT TITLE-MASTER.
+           OPEN INPUT MEMBER-MASTER.
+           OPEN INPUT PRICE-AUDIT.
+           OPEN OUTPUT RECONCILE-EXCEPTIONS.
+
+       READ-NEXT-RENTAL.
+           READ RENTAL-TRANSACTION NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-RENTALS-READ
+           END-READ.
+
+       RECONCILE-ONE-RENTAL.
+           PERFORM LOOKUP-TITLE.
+           PERFORM LOOKUP-MEMBER.
+           IF WS-TITLE-FOUND THEN
+               PERFORM CHECK-FOR-ACTIVE-OVERRIDE
+               IF NOT WS-OVERRIDE-ACTIVE THEN
+                   PERFORM COMPUTE-CURRENT-PRICE
+                   IF WS-CURRENT-PRICE NOT = RT-RATE THEN
+                       PERFORM WRITE-RECONCILE-EXCEPTION
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM READ-NEXT-RENTAL.
+
+       CHECK-FOR-ACTIVE-OVERRIDE.
+           MOVE 'N' TO WS-OVERRIDE-ACTIVE-SWITCH.
+           MOVE 'N' TO WS-AUDIT-EOF-SWITCH.
+           MOVE RT-IMDB-ID TO PA-IMDB-ID.
+           MOVE LOW-VALUES TO PA-RUN-TIMESTAMP.
+           START PRICE-AUDIT KEY IS NOT LESS THAN PA-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-AUDIT-EOF-SWITCH
+           END-START.
+           IF NOT END-OF-AUDIT-FOR-TITLE THEN
+               PERFORM READ-NEXT-AUDIT-FOR-TITLE
+               PERFORM CHECK-ONE-AUDIT-RECORD
+                   UNTIL END-OF-AUDIT-FOR-TITLE
+           END-IF.
+
+       READ-NEXT-AUDIT-FOR-TITLE.
+           READ PRICE-AUDIT NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-AUDIT-EOF-SWITCH
+               NOT AT END
+                   IF PA-IMDB-ID NOT = RT-IMDB-ID
+                       MOVE 'Y' TO WS-AUDIT-EOF-SWITCH
+                   END-IF
+           END-READ.
+
+       CHECK-ONE-AUDIT-RECORD.
+           IF PA-SOURCE-IS-OVERRIDE THEN
+               SET WS-OVERRIDE-ACTIVE TO TRUE
+           ELSE
+               MOVE 'N' TO WS-OVERRIDE-ACTIVE-SWITCH
+           END-IF.
+           PERFORM READ-NEXT-AUDIT-FOR-TITLE.
+
+       LOOKUP-TITLE.
+           MOVE 'N' TO WS-TITLE-FOUND-SWITCH.
+           MOVE RT-IMDB-ID TO TM-IMDB-ID.
+           READ TITLE-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-TITLE-FOUND TO TRUE
+           END-READ.
+
+       LOOKUP-MEMBER.
+           MOVE 'N' TO WS-MEMBER-FOUND-SWITCH.
+           MOVE RT-MEMBER-ID TO MM-MEMBER-ID.
+           READ MEMBER-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-MEMBER-FOUND TO TRUE
+           END-READ.
+
+       COMPUTE-CURRENT-PRICE.
+           IF WS-MEMBER-FOUND THEN
+               MOVE MM-TIER TO WS-MEMBER-TIER
+           ELSE
+               MOVE 'STANDARD' TO WS-MEMBER-TIER
+           END-IF.
+
+           CALL 'PRICE-MOVIE' USING TM-IMDB-ID, WS-CURRENT-PRICE,
+                                   'FETCH-RATING-CACHED',
+                                   TM-RELEASE-DATE, WS-UNRATED-FLAG,
+                                   WS-MEMBER-TIER, TM-GENRE,
+                                   WS-BASE-PRICE,
+                                   WS-ADJUSTMENTS-APPLIED,
+                                   WS-RATING-USED, RT-RENTAL-DATE,
+                                   RT-RENTAL-DAYS, RT-CURRENCY-CODE.
+
+       WRITE-RECONCILE-EXCEPTION.
+           MOVE RT-MEMBER-ID TO RE-MEMBER-ID.
+           MOVE RT-IMDB-ID TO RE-IMDB-ID.
+           MOVE RT-RENTAL-DATE TO RE-RENTAL-DATE.
+           MOVE RT-RATE TO RE-CHARGED-PRICE.
+           MOVE WS-CURRENT-PRICE TO RE-CURRENT-PRICE.
+           IF WS-TITLE-IS-UNRATED THEN
+               MOVE 'TITLE NOW UNRATED' TO RE-REASON
+           ELSE
+               MOVE 'CHARGED PRICE DOES NOT MATCH CURRENT RULES'
+                   TO RE-REASON
+           END-IF.
+           WRITE RECONCILE-EXCEPTION-RECORD.
+           ADD 1 TO WS-MISMATCHES-FOUND.
+
+       CLOSE-FILES.
+           CLOSE RENTAL-TRANSACTION.
+           CLOSE TITLE-MASTER.
+           CLOSE MEMBER-MASTER.
+           CLOSE PRICE-AUDIT.
+           CLOSE RECONCILE-EXCEPTIONS.
+
+       END PROGRAM PRICE-RECONCILE.
